@@ -65,10 +65,10 @@
                    PERFORM VALIDATE-CATEGORY
                WHEN OTHER
                    MOVE 0 TO LS-RESULT
-                   MOVE "未知的校验类型" TO LS-ERROR-MSG
+                   MOVE "Unknown validation type" TO LS-ERROR-MSG
            END-EVALUATE
 
-           STOP RUN.
+           GOBACK.
 
       *> ============================================================
       *> 校验日期格式 YYYY-MM-DD
@@ -77,7 +77,8 @@
            IF FUNCTION LENGTH(FUNCTION TRIM(LS-INPUT-VALUE)) 
               NOT = 10
                MOVE 0 TO LS-RESULT
-               MOVE "日期格式错误，应为 YYYY-MM-DD" TO LS-ERROR-MSG
+               MOVE "Invalid date format, expected YYYY-MM-DD"
+                    TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -85,25 +86,25 @@
 
            IF WS-DATE-SEP1 NOT = "-" OR WS-DATE-SEP2 NOT = "-"
                MOVE 0 TO LS-RESULT
-               MOVE "日期分隔符错误，应使用 -" TO LS-ERROR-MSG
+               MOVE "Invalid date separator, expected -" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF WS-DATE-YEAR NOT NUMERIC
                MOVE 0 TO LS-RESULT
-               MOVE "年份必须是数字" TO LS-ERROR-MSG
+               MOVE "Year must be numeric" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF WS-DATE-MONTH NOT NUMERIC
                MOVE 0 TO LS-RESULT
-               MOVE "月份必须是数字" TO LS-ERROR-MSG
+               MOVE "Month must be numeric" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF WS-DATE-DAY NOT NUMERIC
                MOVE 0 TO LS-RESULT
-               MOVE "日期必须是数字" TO LS-ERROR-MSG
+               MOVE "Day must be numeric" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -113,13 +114,14 @@
 
            IF WS-YEAR-NUM < 1900 OR WS-YEAR-NUM > 2100
                MOVE 0 TO LS-RESULT
-               MOVE "年份超出有效范围 (1900-2100)" TO LS-ERROR-MSG
+               MOVE "Year out of valid range (1900-2100)"
+                    TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF WS-MONTH-NUM < 1 OR WS-MONTH-NUM > 12
                MOVE 0 TO LS-RESULT
-               MOVE "月份必须在 1-12 之间" TO LS-ERROR-MSG
+               MOVE "Month must be between 1 and 12" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -128,9 +130,8 @@
 
            IF WS-DAY-NUM < 1 OR WS-DAY-NUM > WS-MAX-DAY
                MOVE 0 TO LS-RESULT
-               STRING "日期必须在 1-" DELIMITED SIZE
+               STRING "Day must be between 1 and " DELIMITED SIZE
                       WS-MAX-DAY DELIMITED SIZE
-                      " 之间" DELIMITED SIZE
                       INTO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
@@ -188,25 +189,27 @@
        VALIDATE-MONTH.
            IF FUNCTION LENGTH(FUNCTION TRIM(LS-INPUT-VALUE)) NOT = 7
                MOVE 0 TO LS-RESULT
-               MOVE "月份格式错误，应为 YYYY-MM" TO LS-ERROR-MSG
+               MOVE "Invalid month format, expected YYYY-MM"
+                    TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF LS-INPUT-VALUE(5:1) NOT = "-"
                MOVE 0 TO LS-RESULT
-               MOVE "月份分隔符错误，应使用 -" TO LS-ERROR-MSG
+               MOVE "Invalid month separator, expected -"
+                    TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF LS-INPUT-VALUE(1:4) NOT NUMERIC
                MOVE 0 TO LS-RESULT
-               MOVE "年份必须是数字" TO LS-ERROR-MSG
+               MOVE "Year must be numeric" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF LS-INPUT-VALUE(6:2) NOT NUMERIC
                MOVE 0 TO LS-RESULT
-               MOVE "月份必须是数字" TO LS-ERROR-MSG
+               MOVE "Month must be numeric" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -215,13 +218,14 @@
 
            IF WS-YEAR-NUM < 1900 OR WS-YEAR-NUM > 2100
                MOVE 0 TO LS-RESULT
-               MOVE "年份超出有效范围 (1900-2100)" TO LS-ERROR-MSG
+               MOVE "Year out of valid range (1900-2100)"
+                    TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF WS-MONTH-NUM < 1 OR WS-MONTH-NUM > 12
                MOVE 0 TO LS-RESULT
-               MOVE "月份必须在 1-12 之间" TO LS-ERROR-MSG
+               MOVE "Month must be between 1 and 12" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -237,7 +241,7 @@
 
            IF WS-AMOUNT-LEN = 0
                MOVE 0 TO LS-RESULT
-               MOVE "金额不能为空" TO LS-ERROR-MSG
+               MOVE "Amount cannot be blank" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -253,14 +257,15 @@
                    ADD 1 TO WS-DOT-COUNT
                    IF WS-DOT-COUNT > 1
                        MOVE 0 TO LS-RESULT
-                       MOVE "金额格式错误：多个小数点" TO LS-ERROR-MSG
+                       MOVE "Amount has multiple decimal points"
+                            TO LS-ERROR-MSG
                        EXIT PARAGRAPH
                    END-IF
                    MOVE 1 TO WS-AFTER-DOT
                ELSE
                    IF WS-CURRENT-CHAR NOT NUMERIC
                        MOVE 0 TO LS-RESULT
-                       MOVE "金额必须是数字" TO LS-ERROR-MSG
+                       MOVE "Amount must be numeric" TO LS-ERROR-MSG
                        EXIT PARAGRAPH
                    END-IF
                    IF WS-AFTER-DOT = 1
@@ -271,14 +276,15 @@
 
            IF WS-DECIMAL-PLACES > 2
                MOVE 0 TO LS-RESULT
-               MOVE "金额最多两位小数" TO LS-ERROR-MSG
+               MOVE "Amount allows at most two decimal places"
+                    TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
       *>   检查金额是否大于0
            IF FUNCTION NUMVAL(WS-AMOUNT-STR) <= 0
                MOVE 0 TO LS-RESULT
-               MOVE "金额必须大于 0" TO LS-ERROR-MSG
+               MOVE "Amount must be greater than 0" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -294,7 +300,7 @@
            IF WS-TEMP-STRING NOT = "INCOME" 
               AND WS-TEMP-STRING NOT = "EXPENSE"
                MOVE 0 TO LS-RESULT
-               MOVE "类型必须是 INCOME 或 EXPENSE" TO LS-ERROR-MSG
+               MOVE "Type must be INCOME or EXPENSE" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
@@ -306,13 +312,14 @@
        VALIDATE-CATEGORY.
            IF FUNCTION LENGTH(FUNCTION TRIM(LS-INPUT-VALUE)) = 0
                MOVE 0 TO LS-RESULT
-               MOVE "类别不能为空" TO LS-ERROR-MSG
+               MOVE "Category cannot be blank" TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
            IF FUNCTION LENGTH(FUNCTION TRIM(LS-INPUT-VALUE)) > 50
                MOVE 0 TO LS-RESULT
-               MOVE "类别长度不能超过 50 个字符" TO LS-ERROR-MSG
+               MOVE "Category length must not exceed 50 characters"
+                    TO LS-ERROR-MSG
                EXIT PARAGRAPH
            END-IF
 
