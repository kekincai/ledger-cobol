@@ -5,7 +5,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEDGER-MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO WS-CONFIG-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT BATCH-FILE ASSIGN TO WS-ARG-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CKPT-PATH
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01 WS-CONFIG-LINE           PIC X(200).
+       FD  BATCH-FILE.
+       01 WS-BATCH-LINE            PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01 WS-CKPT-LINE             PIC X(20).
+
        WORKING-STORAGE SECTION.
       *> 返回码
        01 WS-RC                    PIC S9(9) COMP-5 VALUE 0.
@@ -22,6 +43,7 @@
        01 WS-COMMAND               PIC X(20) VALUE SPACES.
        01 WS-SUBCOMMAND            PIC X(20) VALUE SPACES.
        01 WS-ARG-TYPE              PIC X(8) VALUE SPACES.
+       01 WS-UPDATE-TYPE           PIC X(8) VALUE SPACES.
        01 WS-ARG-AMOUNT            PIC X(20) VALUE SPACES.
        01 WS-ARG-CATEGORY          PIC X(51) VALUE SPACES.
        01 WS-ARG-DATE              PIC X(11) VALUE SPACES.
@@ -36,6 +58,180 @@
        01 WS-ARG-YES               PIC 9 VALUE 0.
        01 WS-DB-PATH               PIC X(201) VALUE SPACES.
        01 WS-OUT-PATH              PIC X(201) VALUE SPACES.
+       01 WS-ARG-NAME              PIC X(51) VALUE SPACES.
+       01 WS-ARG-TAGS              PIC X(201) VALUE SPACES.
+       01 WS-ARG-TAG               PIC X(51) VALUE SPACES.
+       01 WS-ARG-ACCOUNT           PIC X(51) VALUE SPACES.
+       01 WS-ARG-OPENING           PIC X(20) VALUE SPACES.
+       01 WS-ARG-FROM-ACCOUNT      PIC X(51) VALUE SPACES.
+       01 WS-ARG-TO-ACCOUNT        PIC X(51) VALUE SPACES.
+       01 WS-ARG-DEBIT-ACCOUNT     PIC X(51) VALUE SPACES.
+       01 WS-ARG-CREDIT-ACCOUNT    PIC X(51) VALUE SPACES.
+       01 WS-ARG-CLASS             PIC X(10) VALUE SPACES.
+       01 WS-ARG-CADENCE           PIC X(10) VALUE SPACES.
+       01 WS-ARG-NEXT-RUN          PIC X(11) VALUE SPACES.
+       01 WS-RECUR-POSTED          PIC S9(9) COMP-5 VALUE 0.
+       01 WS-RECUR-POSTED-DISP     PIC Z(8)9.
+       01 WS-RPT-BUDGET            PIC S9(18) COMP-5 VALUE 0.
+       01 WS-RPT-REMAINING         PIC S9(18) COMP-5 VALUE 0.
+       01 WS-DISP-BUDGET           PIC Z(9)9.99.
+       01 WS-ARG-FILE              PIC X(201) VALUE SPACES.
+       01 WS-ARG-AS-OF             PIC X(11) VALUE SPACES.
+       01 WS-ARG-BALANCE           PIC X(20) VALUE SPACES.
+       01 WS-IMPORT-TOTAL          PIC S9(9) COMP-5 VALUE 0.
+       01 WS-IMPORT-MATCHED        PIC S9(9) COMP-5 VALUE 0.
+       01 WS-IMPORT-TOTAL-DISP     PIC Z(8)9.
+       01 WS-IMPORT-MATCHED-DISP   PIC Z(8)9.
+       01 WS-STATED-BALANCE        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-LEDGER-BALANCE        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-RECON-DELTA           PIC S9(18) COMP-5 VALUE 0.
+       01 WS-DISP-STATED           PIC -(9)9.99.
+       01 WS-DISP-LEDGER           PIC -(9)9.99.
+       01 WS-DISP-DELTA            PIC -(9)9.99.
+       01 WS-HIST-DATE             PIC X(11) VALUE SPACES.
+       01 WS-HIST-TYPE             PIC X(8) VALUE SPACES.
+       01 WS-HIST-CATEGORY         PIC X(51) VALUE SPACES.
+       01 WS-HIST-AMOUNT           PIC S9(18) COMP-5 VALUE 0.
+       01 WS-HIST-AMOUNT-DISP      PIC -(9)9.99.
+       01 WS-HIST-NOTE             PIC X(201) VALUE SPACES.
+       01 WS-HIST-CHANGED-AT       PIC X(20) VALUE SPACES.
+       01 WS-VALID-TYPE            PIC X(10) VALUE SPACES.
+       01 WS-VALID-RESULT          PIC 9 VALUE 0.
+       01 WS-VALID-ERROR-MSG       PIC X(100) VALUE SPACES.
+       01 WS-ARG-FORMAT            PIC X(10) VALUE "csv".
+       01 WS-ARG-QUARTER           PIC X(7) VALUE SPACES.
+       01 WS-ARG-YEAR              PIC X(4) VALUE SPACES.
+       01 WS-RANGE-FROM-MONTH      PIC X(7) VALUE SPACES.
+       01 WS-RANGE-TO-MONTH        PIC X(7) VALUE SPACES.
+       01 WS-QTR-NUM               PIC 9 VALUE 0.
+       01 WS-QTR-START-MONTH       PIC 9(2) VALUE 0.
+       01 WS-QTR-END-MONTH         PIC 9(2) VALUE 0.
+       01 WS-RANGE-YEAR            PIC X(4) VALUE SPACES.
+       01 WS-TREND-MONTH           PIC X(7) VALUE SPACES.
+       01 WS-TREND-TOTAL           PIC S9(18) COMP-5 VALUE 0.
+       01 WS-DISP-TREND            PIC Z(9)9.99.
+       01 WS-SHELL-INPUT           PIC X(200) VALUE SPACES.
+       01 WS-SHELL-DONE            PIC 9 VALUE 0.
+       01 WS-SHELL-LAST-DATE       PIC X(11) VALUE SPACES.
+       01 WS-CONFIG-PATH           PIC X(201) VALUE SPACES.
+       01 WS-CONFIG-STATUS         PIC XX VALUE SPACES.
+       01 WS-CONFIG-HOME           PIC X(180) VALUE SPACES.
+       01 WS-CONFIG-KEY            PIC X(40) VALUE SPACES.
+       01 WS-CONFIG-VALUE          PIC X(180) VALUE SPACES.
+       01 WS-CONFIG-EQ-POS         PIC 9(3) VALUE 0.
+       01 WS-DEFAULT-CURRENCY      PIC X(3) VALUE SPACES.
+       01 WS-DEFAULT-CATEGORIES    PIC X(201) VALUE SPACES.
+       01 WS-CONFIG-DB-PATH        PIC X(201) VALUE SPACES.
+       01 WS-THRESHOLD-CENTS       PIC S9(18) COMP-5 VALUE 0.
+       01 WS-CONFIG-NOTIFY-URL     PIC X(201) VALUE SPACES.
+       01 WS-NOTIFY-AMOUNT-CENTS   PIC S9(18) COMP-5 VALUE 0.
+       01 WS-CONFIG-DOUBLE-ENTRY   PIC 9 VALUE 0.
+       01 WS-ARG-DAYS              PIC S9(9) COMP-5 VALUE 30.
+       01 WS-FC-MTD-INCOME         PIC S9(18) COMP-5 VALUE 0.
+       01 WS-FC-MTD-EXPENSE        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-FC-PROJECTED          PIC S9(18) COMP-5 VALUE 0.
+       01 WS-FC-NET                PIC S9(18) COMP-5 VALUE 0.
+       01 WS-DISP-FC-MTD-INC       PIC -(9)9.99.
+       01 WS-DISP-FC-MTD-EXP       PIC -(9)9.99.
+       01 WS-DISP-FC-PROJECTED     PIC -(9)9.99.
+       01 WS-DISP-FC-NET           PIC -(9)9.99.
+       01 WS-FC-RULE-DATE          PIC X(11) VALUE SPACES.
+       01 WS-FC-RULE-TYPE          PIC X(10) VALUE SPACES.
+       01 WS-FC-RULE-CATEGORY      PIC X(51) VALUE SPACES.
+       01 WS-FC-RULE-AMOUNT        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-ARG-REFUND            PIC 9 VALUE 0.
+       01 WS-VFY-CAT-INCOME        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-VFY-CAT-EXPENSE       PIC S9(18) COMP-5 VALUE 0.
+       01 WS-VFY-ORPHAN-ID         PIC 9(10) VALUE 0.
+       01 WS-ARG-PROFILE           PIC X(30) VALUE SPACES.
+       01 WS-PROFILE-COUNT         PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PROFILE-IDX           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PROFILE-TABLE.
+          05 WS-PROFILE-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-PROFILE-IX.
+             10 WS-PROFILE-NAME    PIC X(30).
+             10 WS-PROFILE-PATH    PIC X(201).
+       01 WS-ARG-ATTACH            PIC X(201) VALUE SPACES.
+       01 WS-LIST-ATTACH           PIC X(201) VALUE SPACES.
+       01 WS-LIST-ATTACH-MARK      PIC X(01) VALUE SPACE.
+       01 WS-CKPT-PATH             PIC X(211) VALUE SPACES.
+       01 WS-CKPT-STATUS           PIC XX VALUE SPACES.
+       01 WS-EXPORT-OFFSET         PIC S9(9) COMP-5 VALUE 0.
+       01 WS-EXPORT-APPEND         PIC 9 VALUE 0.
+       01 WS-EXPORT-ROWS-WRITTEN   PIC S9(9) COMP-5 VALUE 0.
+       01 WS-EXPORT-DONE           PIC 9 VALUE 0.
+       01 WS-CKPT-OFFSET-DISP      PIC 9(10) VALUE 0.
+       01 WS-LIST-JSON-FIRST       PIC 9 VALUE 1.
+       01 WS-JSON-NOTE             PIC X(201) VALUE SPACES.
+       01 WS-JSON-LINE             PIC X(600) VALUE SPACES.
+       01 WS-ARG-MAIL              PIC X(101) VALUE SPACES.
+       01 WS-MAIL-FILE             PIC X(201) VALUE SPACES.
+       01 WS-ARG-COMPARE           PIC X(7) VALUE SPACES.
+       01 WS-CMP-INCOME            PIC S9(18) COMP-5 VALUE 0.
+       01 WS-CMP-EXPENSE           PIC S9(18) COMP-5 VALUE 0.
+       01 WS-CMP-NET               PIC S9(18) COMP-5 VALUE 0.
+       01 WS-DISP-CMP-INCOME       PIC -(9)9.99.
+       01 WS-DISP-CMP-EXPENSE      PIC -(9)9.99.
+       01 WS-DISP-CMP-NET          PIC -(9)9.99.
+       01 WS-DISP-CMP-CAT          PIC -(9)9.99.
+       01 WS-DELTA-AMOUNT          PIC S9(18) COMP-5 VALUE 0.
+       01 WS-ARG-ALL               PIC 9 VALUE 0.
+       01 WS-TB-NAME               PIC X(51) VALUE SPACES.
+       01 WS-TB-CLASS              PIC X(10) VALUE SPACES.
+       01 WS-TB-DEBIT              PIC S9(18) COMP-5 VALUE 0.
+       01 WS-TB-CREDIT             PIC S9(18) COMP-5 VALUE 0.
+       01 WS-TB-DEBIT-DISP         PIC -(9)9.99.
+       01 WS-TB-CREDIT-DISP        PIC -(9)9.99.
+       01 WS-TB-TOTAL-DEBIT        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-TB-TOTAL-CREDIT       PIC S9(18) COMP-5 VALUE 0.
+       01 WS-TB-TOTAL-DEBIT-DISP   PIC -(9)9.99.
+       01 WS-TB-TOTAL-CREDIT-DISP  PIC -(9)9.99.
+       01 WS-CMP-CAT-COUNT         PIC S9(4) COMP-5 VALUE 0.
+       01 WS-CMP-CAT-IDX           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-CMP-CAT-MATCH-IDX     PIC S9(4) COMP-5 VALUE 0.
+       01 WS-CMP-CAT-TABLE.
+          05 WS-CMP-CAT-ENTRY OCCURS 100 TIMES.
+             10 WS-CMP-CAT-NAME    PIC X(51).
+             10 WS-CMP-CAT-TYPE    PIC X(10).
+             10 WS-CMP-CAT-TOTAL   PIC S9(18) COMP-5.
+             10 WS-CMP-CAT-SEEN    PIC 9.
+       01 WS-ARG-CURRENCY          PIC X(3) VALUE SPACES.
+       01 WS-ARG-BASE-CCY          PIC X(3) VALUE SPACES.
+       01 WS-ARG-SPLIT             PIC X(201) VALUE SPACES.
+       01 WS-SPLIT-WORK            PIC X(201) VALUE SPACES.
+       01 WS-SPLIT-SRC             PIC X(201) VALUE SPACES.
+       01 WS-SPLIT-TOKEN           PIC X(60) VALUE SPACES.
+       01 WS-SPLIT-CAT             PIC X(51) VALUE SPACES.
+       01 WS-SPLIT-AMT-TEXT        PIC X(20) VALUE SPACES.
+       01 WS-SPLIT-TOTAL-CENTS     PIC S9(18) COMP-5 VALUE 0.
+       01 WS-SPLIT-DONE            PIC 9 VALUE 0.
+       01 WS-ARG-PAYEE             PIC X(51) VALUE SPACES.
+       01 WS-RPT-PAYEE-TOTAL       PIC S9(18) COMP-5 VALUE 0.
+       01 WS-DISP-PAYEE-TOTAL      PIC -(9)9.99.
+       01 WS-ARG-BEFORE            PIC X(11) VALUE SPACES.
+       01 WS-ARG-INCLUDE-ARCHIVE   PIC 9 VALUE 0.
+       01 WS-ARCHIVE-COUNT         PIC S9(9) COMP-5 VALUE 0.
+       01 WS-ARG-SORT              PIC X(20) VALUE SPACES.
+       01 WS-BATCH-STATUS          PIC XX VALUE SPACES.
+       01 WS-BATCH-EOF             PIC 9 VALUE 0.
+       01 WS-BATCH-LINE-NO         PIC S9(9) COMP-5 VALUE 0.
+       01 WS-BATCH-OK-COUNT        PIC S9(9) COMP-5 VALUE 0.
+       01 WS-BATCH-FAIL-COUNT      PIC S9(9) COMP-5 VALUE 0.
+       01 WS-BATCH-TYPE            PIC X(10) VALUE SPACES.
+       01 WS-BATCH-AMOUNT          PIC X(20) VALUE SPACES.
+       01 WS-BATCH-CATEGORY        PIC X(51) VALUE SPACES.
+       01 WS-BATCH-DATE            PIC X(11) VALUE SPACES.
+       01 WS-BATCH-NOTE            PIC X(201) VALUE SPACES.
+       01 WS-DISP-REMAINING        PIC -(9)9.99.
+       01 WS-LIST-BALANCE          PIC S9(18) COMP-5 VALUE 0.
+       01 WS-BALANCE-DISP          PIC -(9)9.99.
+       01 WS-ARG-CAT-FROM          PIC X(51) VALUE SPACES.
+       01 WS-ARG-CAT-TO            PIC X(51) VALUE SPACES.
+
+      *> 类别校验结果
+       01 WS-CAT-VALID-MSG         PIC X(100) VALUE SPACES.
+       01 WS-ROW-COUNT             PIC S9(9) COMP-5 VALUE 0.
+       01 WS-ROW-COUNT-DISP        PIC Z(8)9.
 
       *> 金额处理
        01 WS-AMOUNT-CENTS          PIC S9(18) COMP-5 VALUE 0.
@@ -79,6 +275,7 @@
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           PERFORM LOAD-CONFIG
            PERFORM PARSE-ARGUMENTS
            PERFORM RESOLVE-DB-PATH
 
@@ -97,6 +294,34 @@
                    PERFORM CMD-REPORT
                WHEN WS-COMMAND = "export"
                    PERFORM CMD-EXPORT
+               WHEN WS-COMMAND = "category"
+                   PERFORM CMD-CATEGORY
+               WHEN WS-COMMAND = "account"
+                   PERFORM CMD-ACCOUNT
+               WHEN WS-COMMAND = "transfer"
+                   PERFORM CMD-TRANSFER
+               WHEN WS-COMMAND = "recur"
+                   PERFORM CMD-RECUR
+               WHEN WS-COMMAND = "budget"
+                   PERFORM CMD-BUDGET
+               WHEN WS-COMMAND = "import"
+                   PERFORM CMD-IMPORT
+               WHEN WS-COMMAND = "reconcile"
+                   PERFORM CMD-RECONCILE
+               WHEN WS-COMMAND = "shell"
+                   PERFORM CMD-SHELL
+               WHEN WS-COMMAND = "history"
+                   PERFORM CMD-HISTORY
+               WHEN WS-COMMAND = "restore"
+                   PERFORM CMD-RESTORE
+               WHEN WS-COMMAND = "close"
+                   PERFORM CMD-CLOSE
+               WHEN WS-COMMAND = "archive"
+                   PERFORM CMD-ARCHIVE
+               WHEN WS-COMMAND = "approve"
+                   PERFORM CMD-APPROVE
+               WHEN WS-COMMAND = "verify"
+                   PERFORM CMD-VERIFY
                WHEN WS-COMMAND = "help"
                    PERFORM SHOW-HELP
                WHEN OTHER
@@ -180,6 +405,101 @@
                            ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
                            MOVE FUNCTION TRIM(WS-NEXT-ARG)
                                 TO WS-ARG-FROM
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-CAT-FROM
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--into"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-CAT-TO
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--name"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-NAME
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--tags"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-TAGS
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--tag"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-TAG
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--account"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-ACCOUNT
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--opening"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-OPENING
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--from-account"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-FROM-ACCOUNT
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--to-account"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-TO-ACCOUNT
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--debit-account"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-DEBIT-ACCOUNT
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--credit-account"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-CREDIT-ACCOUNT
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--class"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION LOWER-CASE(
+                                FUNCTION TRIM(WS-NEXT-ARG))
+                                TO WS-ARG-CLASS
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--cadence"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION LOWER-CASE(
+                                FUNCTION TRIM(WS-NEXT-ARG))
+                                TO WS-ARG-CADENCE
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--next-run"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-NEXT-RUN
                        END-IF
                    WHEN WS-ARG-LOWER = "--to"
                        ADD 1 TO WS-ARG-IDX
@@ -223,6 +543,13 @@
                            MOVE FUNCTION TRIM(WS-NEXT-ARG)
                                 TO WS-DB-PATH
                        END-IF
+                   WHEN WS-ARG-LOWER = "--profile"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-PROFILE
+                       END-IF
                    WHEN WS-ARG-LOWER = "--out"
                        ADD 1 TO WS-ARG-IDX
                        IF WS-ARG-IDX <= WS-ARG-COUNT
@@ -230,8 +557,138 @@
                            MOVE FUNCTION TRIM(WS-NEXT-ARG)
                                 TO WS-OUT-PATH
                        END-IF
+                   WHEN WS-ARG-LOWER = "--batch"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-FILE
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--file"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-FILE
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--as-of"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-AS-OF
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--balance"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-BALANCE
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--currency"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION UPPER-CASE(
+                                FUNCTION TRIM(WS-NEXT-ARG))
+                                TO WS-ARG-CURRENCY
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--base-currency"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION UPPER-CASE(
+                                FUNCTION TRIM(WS-NEXT-ARG))
+                                TO WS-ARG-BASE-CCY
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--payee"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-PAYEE
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--attach"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-ATTACH
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--mail"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-MAIL
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--compare"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-COMPARE
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--split"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-SPLIT
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--quarter"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION UPPER-CASE(
+                                FUNCTION TRIM(WS-NEXT-ARG))
+                                TO WS-ARG-QUARTER
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--year"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-YEAR
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--format"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION LOWER-CASE(
+                                FUNCTION TRIM(WS-NEXT-ARG))
+                                TO WS-ARG-FORMAT
+                       END-IF
                    WHEN WS-ARG-LOWER = "--yes"
                        MOVE 1 TO WS-ARG-YES
+                   WHEN WS-ARG-LOWER = "--include-archive"
+                       MOVE 1 TO WS-ARG-INCLUDE-ARCHIVE
+                   WHEN WS-ARG-LOWER = "--refund"
+                       MOVE 1 TO WS-ARG-REFUND
+                   WHEN WS-ARG-LOWER = "--all"
+                       MOVE 1 TO WS-ARG-ALL
+                   WHEN WS-ARG-LOWER = "--days"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           COMPUTE WS-ARG-DAYS =
+                                   FUNCTION NUMVAL(WS-NEXT-ARG)
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--sort"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION LOWER-CASE(
+                                FUNCTION TRIM(WS-NEXT-ARG))
+                                TO WS-ARG-SORT
+                       END-IF
+                   WHEN WS-ARG-LOWER = "--before"
+                       ADD 1 TO WS-ARG-IDX
+                       IF WS-ARG-IDX <= WS-ARG-COUNT
+                           ACCEPT WS-NEXT-ARG FROM ARGUMENT-VALUE
+                           MOVE FUNCTION TRIM(WS-NEXT-ARG)
+                                TO WS-ARG-BEFORE
+                       END-IF
                    WHEN OTHER
                        IF WS-SUBCOMMAND = SPACES
                            MOVE FUNCTION LOWER-CASE(
@@ -240,7 +697,12 @@
                        END-IF
                END-EVALUATE
                ADD 1 TO WS-ARG-IDX
-           END-PERFORM.
+           END-PERFORM
+
+           IF WS-ARG-CURRENCY = SPACES
+                   AND WS-DEFAULT-CURRENCY NOT = SPACES
+               MOVE WS-DEFAULT-CURRENCY TO WS-ARG-CURRENCY
+           END-IF.
 
       *> ============================================================
       *> 解析数据库路径
@@ -249,9 +711,138 @@
            IF WS-DB-PATH NOT = SPACES
                EXIT PARAGRAPH
            END-IF
+           IF WS-ARG-PROFILE NOT = SPACES
+               PERFORM LOOKUP-PROFILE-PATH
+               IF WS-DB-PATH NOT = SPACES
+                   EXIT PARAGRAPH
+               END-IF
+               DISPLAY "Error: unknown profile '"
+                       FUNCTION TRIM(WS-ARG-PROFILE) "'"
+               MOVE 1 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
            ACCEPT WS-DB-PATH FROM ENVIRONMENT "LEDGER_DB"
-           IF WS-DB-PATH = SPACES
-               MOVE "./db/ledger.db" TO WS-DB-PATH
+           IF WS-DB-PATH NOT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CONFIG-DB-PATH NOT = SPACES
+               MOVE WS-CONFIG-DB-PATH TO WS-DB-PATH
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "./db/ledger.db" TO WS-DB-PATH.
+
+      *> ============================================================
+      *> 在已加载的 profile.<name>=<path> 表中查找 --profile 指定的档案
+      *> ============================================================
+       LOOKUP-PROFILE-PATH.
+           PERFORM VARYING WS-PROFILE-IDX FROM 1 BY 1
+                   UNTIL WS-PROFILE-IDX > WS-PROFILE-COUNT
+               IF WS-PROFILE-NAME(WS-PROFILE-IDX) =
+                       FUNCTION TRIM(WS-ARG-PROFILE)
+                   MOVE WS-PROFILE-PATH(WS-PROFILE-IDX)
+                        TO WS-DB-PATH
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
+      *> ============================================================
+      *> 读取 ./.ledgerrc 或 $HOME/.ledgerrc 中的默认配置
+      *> 格式为 key=value, 每行一条, 在 PARSE-ARGUMENTS 之前加载
+      *> 这样命令行参数仍可覆盖配置文件中的默认值
+      *> ============================================================
+       LOAD-CONFIG.
+           MOVE "./.ledgerrc" TO WS-CONFIG-PATH
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS NOT = "00"
+               ACCEPT WS-CONFIG-HOME FROM ENVIRONMENT "HOME"
+               IF WS-CONFIG-HOME = SPACES
+                   EXIT PARAGRAPH
+               END-IF
+               STRING FUNCTION TRIM(WS-CONFIG-HOME) "/.ledgerrc"
+                      DELIMITED SIZE INTO WS-CONFIG-PATH
+               OPEN INPUT CONFIG-FILE
+               IF WS-CONFIG-STATUS NOT = "00"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           PERFORM READ-CONFIG-LINE UNTIL WS-CONFIG-STATUS NOT = "00"
+           CLOSE CONFIG-FILE.
+
+      *> ============================================================
+      *> 解析配置文件中的一行 key=value
+      *> ============================================================
+       READ-CONFIG-LINE.
+           READ CONFIG-FILE
+               AT END
+                   MOVE "10" TO WS-CONFIG-STATUS
+                   EXIT PARAGRAPH
+           END-READ
+           IF WS-CONFIG-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CONFIG-LINE = SPACES OR WS-CONFIG-LINE(1:1) = "#"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CONFIG-EQ-POS
+           INSPECT WS-CONFIG-LINE TALLYING WS-CONFIG-EQ-POS
+                   FOR CHARACTERS BEFORE "="
+           IF WS-CONFIG-EQ-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CONFIG-EQ-POS > 40
+               DISPLAY "Warning: ignoring .ledgerrc line with key "
+                       "longer than 40 characters"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CONFIG-KEY
+           MOVE WS-CONFIG-LINE(1:WS-CONFIG-EQ-POS) TO WS-CONFIG-KEY
+           MOVE FUNCTION TRIM(
+                WS-CONFIG-LINE(WS-CONFIG-EQ-POS + 2:))
+                TO WS-CONFIG-VALUE
+
+           EVALUATE FUNCTION TRIM(WS-CONFIG-KEY)
+               WHEN "db_path"
+                   MOVE WS-CONFIG-VALUE TO WS-CONFIG-DB-PATH
+               WHEN "currency"
+                   MOVE WS-CONFIG-VALUE TO WS-DEFAULT-CURRENCY
+               WHEN "categories"
+                   MOVE WS-CONFIG-VALUE TO WS-DEFAULT-CATEGORIES
+               WHEN "threshold"
+                   COMPUTE WS-THRESHOLD-CENTS =
+                           FUNCTION NUMVAL(WS-CONFIG-VALUE) * 100
+               WHEN "notify_url"
+                   MOVE WS-CONFIG-VALUE TO WS-CONFIG-NOTIFY-URL
+               WHEN "notify_amount"
+                   COMPUTE WS-NOTIFY-AMOUNT-CENTS =
+                           FUNCTION NUMVAL(WS-CONFIG-VALUE) * 100
+               WHEN "double_entry"
+                   IF FUNCTION TRIM(WS-CONFIG-VALUE) = "1"
+                       MOVE 1 TO WS-CONFIG-DOUBLE-ENTRY
+                   ELSE
+                       MOVE 0 TO WS-CONFIG-DOUBLE-ENTRY
+                   END-IF
+               WHEN OTHER
+                   IF WS-CONFIG-KEY(1:8) = "profile."
+                       PERFORM ADD-PROFILE-ENTRY
+                   END-IF
+           END-EVALUATE.
+
+      *> ============================================================
+      *> 记录一条 "profile.<name>=<path>" 形式的命名数据库档案
+      *> ============================================================
+       ADD-PROFILE-ENTRY.
+           IF WS-PROFILE-COUNT < 20
+               ADD 1 TO WS-PROFILE-COUNT
+               MOVE SPACES TO WS-PROFILE-NAME(WS-PROFILE-COUNT)
+               MOVE FUNCTION TRIM(WS-CONFIG-KEY(9:32))
+                    TO WS-PROFILE-NAME(WS-PROFILE-COUNT)
+               MOVE WS-CONFIG-VALUE
+                    TO WS-PROFILE-PATH(WS-PROFILE-COUNT)
            END-IF.
 
 
@@ -264,6 +855,12 @@
            
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
@@ -283,12 +880,26 @@
       *> CMD: add - 新增交易
       *> ============================================================
        CMD-ADD.
+           IF WS-ARG-FILE NOT = SPACES
+               PERFORM CMD-ADD-BATCH
+               EXIT PARAGRAPH
+           END-IF
+
       *>   校验必填参数
            IF WS-ARG-TYPE = SPACES
                DISPLAY "Error: --type is required"
                MOVE 1 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
+
+      *>   --split 给出了每个类别的分项金额, 总金额与代表类别可由此推出,
+      *>   不必再要求单独指定 --amount/--category (仅在未单独给出时才推算)
+           IF WS-ARG-SPLIT NOT = SPACES
+                   AND (WS-ARG-AMOUNT = SPACES
+                        OR WS-ARG-CATEGORY = SPACES)
+               PERFORM DERIVE-SPLIT-TOTALS
+           END-IF
+
            IF WS-ARG-AMOUNT = SPACES
                DISPLAY "Error: --amount is required"
                MOVE 1 TO WS-RETURN-CODE
@@ -305,38 +916,110 @@
                EXIT PARAGRAPH
            END-IF
 
-      *>   校验类型
-           IF WS-ARG-TYPE NOT = "INCOME" AND WS-ARG-TYPE NOT = "EXPENSE"
-               DISPLAY "Error: type must be INCOME or EXPENSE"
+      *>   双式记账模式下, 每笔交易都必须同时给出借方/贷方账户
+           IF WS-CONFIG-DOUBLE-ENTRY = 1
+               IF WS-ARG-DEBIT-ACCOUNT = SPACES
+                       OR WS-ARG-CREDIT-ACCOUNT = SPACES
+                   DISPLAY "Error: --debit-account and "
+                           "--credit-account are required in "
+                           "double-entry mode"
+                   MOVE 1 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+      *>   调用 VALIDATE 子程序校验日期/类型/金额/类别
+           MOVE "DATE" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-ARG-DATE WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
                MOVE 1 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
-      *>   转换金额为分
-           COMPUTE WS-AMOUNT-NUM = 
-                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
-           IF WS-AMOUNT-NUM <= 0
-               DISPLAY "Error: amount must be greater than 0"
+           MOVE "TYPE" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-ARG-TYPE WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "CATEGORY" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-ARG-CATEGORY WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "AMOUNT" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-ARG-AMOUNT WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
                MOVE 1 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
+
+      *>   转换金额为分
+           COMPUTE WS-AMOUNT-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
            COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
 
+      *>   退款标记: 存为负数金额, 与该类别的支出相抵
+           IF WS-ARG-REFUND = 1
+                   AND FUNCTION TRIM(WS-ARG-TYPE) = "EXPENSE"
+               COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-CENTS * -1
+           END-IF
+
       *>   打开数据库
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
+      *>   校验类别是否在类别主档中登记
+           CALL "category_validate" USING BY REFERENCE WS-ARG-CATEGORY
+                                           BY REFERENCE WS-ARG-TYPE
+                                     RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: unknown category '"
+                       FUNCTION TRIM(WS-ARG-CATEGORY) "' - run "
+                       "'ledger category add --name "
+                       FUNCTION TRIM(WS-ARG-CATEGORY) " --type "
+                       FUNCTION TRIM(WS-ARG-TYPE) "' first"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
       *>   插入记录
            CALL "tx_add" USING BY REFERENCE WS-ARG-DATE
                                BY REFERENCE WS-ARG-TYPE
                                BY REFERENCE WS-ARG-CATEGORY
                                BY VALUE WS-AMOUNT-CENTS
                                BY REFERENCE WS-ARG-NOTE
+                               BY REFERENCE WS-ARG-TAGS
+                               BY REFERENCE WS-ARG-ACCOUNT
+                               BY REFERENCE WS-ARG-CURRENCY
+                               BY REFERENCE WS-ARG-SPLIT
+                               BY REFERENCE WS-ARG-PAYEE
+                               BY VALUE WS-THRESHOLD-CENTS
+                               BY REFERENCE WS-ARG-ATTACH
+                               BY REFERENCE WS-ARG-DEBIT-ACCOUNT
+                               BY REFERENCE WS-ARG-CREDIT-ACCOUNT
                          RETURNING WS-RC
            IF WS-RC NOT = 0
                DISPLAY "Error: Failed to add transaction"
@@ -346,20 +1029,237 @@
 
            DISPLAY "Transaction added successfully".
 
+      *>   超大额支出, 通过 webhook 推送通知
+           IF WS-CONFIG-NOTIFY-URL NOT = SPACES
+                   AND WS-NOTIFY-AMOUNT-CENTS > 0
+                   AND FUNCTION TRIM(WS-ARG-TYPE) = "EXPENSE"
+                   AND WS-AMOUNT-CENTS >= WS-NOTIFY-AMOUNT-CENTS
+               CALL "notify_webhook"
+                    USING BY REFERENCE WS-CONFIG-NOTIFY-URL
+                          BY REFERENCE WS-ARG-CATEGORY
+                          BY VALUE WS-AMOUNT-CENTS
+                    RETURNING WS-RC
+           END-IF.
 
-      *> ============================================================
-      *> CMD: list - 查询交易列表
+      *> ---------------------------------------------------------
+      *> 从 --split 的 "cat1:amt1,cat2:amt2" 文本推算出总金额与一个
+      *> 代表类别, 供 --amount/--category 未单独给出时回填
+      *> ---------------------------------------------------------
+       DERIVE-SPLIT-TOTALS.
+           MOVE WS-ARG-SPLIT TO WS-SPLIT-WORK
+           MOVE 0 TO WS-SPLIT-TOTAL-CENTS
+           MOVE 0 TO WS-SPLIT-DONE
+           PERFORM UNTIL WS-SPLIT-DONE = 1
+               IF FUNCTION TRIM(WS-SPLIT-WORK) = SPACES
+                   MOVE 1 TO WS-SPLIT-DONE
+               ELSE
+                   MOVE SPACES TO WS-SPLIT-TOKEN
+                   MOVE WS-SPLIT-WORK TO WS-SPLIT-SRC
+                   MOVE SPACES TO WS-SPLIT-WORK
+                   UNSTRING WS-SPLIT-SRC DELIMITED BY ","
+                       INTO WS-SPLIT-TOKEN WS-SPLIT-WORK
+                   END-UNSTRING
+                   MOVE SPACES TO WS-SPLIT-CAT
+                   MOVE SPACES TO WS-SPLIT-AMT-TEXT
+                   UNSTRING WS-SPLIT-TOKEN DELIMITED BY ":"
+                       INTO WS-SPLIT-CAT WS-SPLIT-AMT-TEXT
+                   END-UNSTRING
+                   IF WS-ARG-CATEGORY = SPACES
+                       MOVE FUNCTION TRIM(WS-SPLIT-CAT)
+                            TO WS-ARG-CATEGORY
+                   END-IF
+                   COMPUTE WS-SPLIT-TOTAL-CENTS =
+                           WS-SPLIT-TOTAL-CENTS +
+                           FUNCTION NUMVAL(
+                               FUNCTION TRIM(WS-SPLIT-AMT-TEXT)) * 100
+               END-IF
+           END-PERFORM
+
+           IF WS-ARG-AMOUNT = SPACES
+               COMPUTE WS-AMOUNT-DISP = WS-SPLIT-TOTAL-CENTS / 100
+               MOVE WS-AMOUNT-DISP TO WS-ARG-AMOUNT
+           END-IF.
+
+      *> ============================================================
+      *> CMD: add --batch - 从平面文件批量新增交易
+      *> 每行格式: type,amount,category,date,note (note 可省略)
+      *> ============================================================
+       CMD-ADD-BATCH.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS NOT = "00"
+               DISPLAY "Error: Cannot open batch file "
+                       FUNCTION TRIM(WS-ARG-FILE)
+               MOVE 4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-BATCH-EOF WS-BATCH-LINE-NO
+                      WS-BATCH-OK-COUNT WS-BATCH-FAIL-COUNT
+           PERFORM UNTIL WS-BATCH-EOF = 1
+               READ BATCH-FILE
+                   AT END
+                       MOVE 1 TO WS-BATCH-EOF
+               END-READ
+               IF WS-BATCH-EOF = 0
+                   ADD 1 TO WS-BATCH-LINE-NO
+                   PERFORM BATCH-ADD-ONE-LINE
+               END-IF
+           END-PERFORM
+           CLOSE BATCH-FILE
+
+           DISPLAY " "
+           DISPLAY "Batch complete: " WS-BATCH-OK-COUNT " added, "
+                   WS-BATCH-FAIL-COUNT " failed".
+
+      *> ============================================================
+      *> 解析并新增批量文件中的一行
+      *> ============================================================
+       BATCH-ADD-ONE-LINE.
+           MOVE SPACES TO WS-BATCH-TYPE WS-BATCH-AMOUNT
+                           WS-BATCH-CATEGORY WS-BATCH-DATE
+                           WS-BATCH-NOTE
+           IF FUNCTION TRIM(WS-BATCH-LINE) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           UNSTRING WS-BATCH-LINE DELIMITED BY ","
+               INTO WS-BATCH-TYPE WS-BATCH-AMOUNT WS-BATCH-CATEGORY
+                    WS-BATCH-DATE WS-BATCH-NOTE
+           END-UNSTRING
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-BATCH-TYPE))
+                TO WS-BATCH-TYPE
+
+           MOVE "TYPE" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-BATCH-TYPE WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Line " WS-BATCH-LINE-NO ": "
+                       FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               ADD 1 TO WS-BATCH-FAIL-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "DATE" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-BATCH-DATE WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Line " WS-BATCH-LINE-NO ": "
+                       FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               ADD 1 TO WS-BATCH-FAIL-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "AMOUNT" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-BATCH-AMOUNT WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Line " WS-BATCH-LINE-NO ": "
+                       FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               ADD 1 TO WS-BATCH-FAIL-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "CATEGORY" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-BATCH-CATEGORY WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY "Line " WS-BATCH-LINE-NO ": "
+                       FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               ADD 1 TO WS-BATCH-FAIL-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "category_validate"
+                USING BY REFERENCE WS-BATCH-CATEGORY
+                      BY REFERENCE WS-BATCH-TYPE
+                RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Line " WS-BATCH-LINE-NO ": unknown category '"
+                       FUNCTION TRIM(WS-BATCH-CATEGORY) "'"
+               ADD 1 TO WS-BATCH-FAIL-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   双式记账模式下, 每笔交易都必须同时给出借方/贷方账户
+           IF WS-CONFIG-DOUBLE-ENTRY = 1
+               IF WS-ARG-DEBIT-ACCOUNT = SPACES
+                       OR WS-ARG-CREDIT-ACCOUNT = SPACES
+                   DISPLAY "Line " WS-BATCH-LINE-NO
+                           ": --debit-account and --credit-account "
+                           "are required in double-entry mode"
+                   ADD 1 TO WS-BATCH-FAIL-COUNT
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           COMPUTE WS-AMOUNT-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-BATCH-AMOUNT))
+           COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
+
+           CALL "tx_add" USING BY REFERENCE WS-BATCH-DATE
+                               BY REFERENCE WS-BATCH-TYPE
+                               BY REFERENCE WS-BATCH-CATEGORY
+                               BY VALUE WS-AMOUNT-CENTS
+                               BY REFERENCE WS-BATCH-NOTE
+                               BY REFERENCE WS-ARG-TAGS
+                               BY REFERENCE WS-ARG-ACCOUNT
+                               BY REFERENCE WS-ARG-CURRENCY
+                               BY REFERENCE WS-ARG-SPLIT
+                               BY REFERENCE WS-ARG-PAYEE
+                               BY VALUE WS-THRESHOLD-CENTS
+                               BY REFERENCE WS-ARG-ATTACH
+                               BY REFERENCE WS-ARG-DEBIT-ACCOUNT
+                               BY REFERENCE WS-ARG-CREDIT-ACCOUNT
+                         RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Line " WS-BATCH-LINE-NO
+                       ": failed to add transaction"
+               ADD 1 TO WS-BATCH-FAIL-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-BATCH-OK-COUNT.
+
+      *> ============================================================
+      *> CMD: list - 查询交易列表
       *> ============================================================
        CMD-LIST.
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
-           CALL "tx_list_begin" 
+      *>   --all: 绕开 LIMIT/OFFSET 分页, 流式返回全部匹配行
+           IF WS-ARG-ALL = 1
+               MOVE -1 TO WS-ARG-LIMIT
+               MOVE 0 TO WS-ARG-OFFSET
+           END-IF
+
+           CALL "tx_list_begin"
                 USING BY REFERENCE WS-ARG-FROM
                       BY REFERENCE WS-ARG-TO
                       BY REFERENCE WS-ARG-MONTH
@@ -368,6 +1268,10 @@
                       BY REFERENCE WS-ARG-KEYWORD
                       BY VALUE WS-ARG-LIMIT
                       BY VALUE WS-ARG-OFFSET
+                      BY REFERENCE WS-ARG-TAG
+                      BY REFERENCE WS-ARG-ACCOUNT
+                      BY VALUE WS-ARG-INCLUDE-ARCHIVE
+                      BY REFERENCE WS-ARG-SORT
                 RETURNING WS-RC
            IF WS-RC NOT = 0
                DISPLAY "Error: Query failed"
@@ -375,11 +1279,17 @@
                EXIT PARAGRAPH
            END-IF
 
-      *>   输出表头
-           DISPLAY "ID        DATE        TYPE     CATEGORY"
-                   "            AMOUNT       NOTE"
-           DISPLAY "--------- ----------  -------  "
-                   "---------------  -----------  ----------"
+           IF WS-ARG-FORMAT NOT = "json"
+      *>       输出表头
+               DISPLAY "ID        DATE        TYPE     CATEGORY"
+                       "            AMOUNT       BALANCE    A  NOTE"
+               DISPLAY "--------- ----------  -------  "
+                       "---------------  -----------  ------------  - "
+                       "-----"
+           ELSE
+               MOVE 1 TO WS-LIST-JSON-FIRST
+               DISPLAY "["
+           END-IF
 
       *>   循环输出结果
            MOVE 0 TO WS-RC
@@ -391,21 +1301,64 @@
                           BY REFERENCE WS-LIST-CATEGORY
                           BY REFERENCE WS-LIST-AMOUNT
                           BY REFERENCE WS-LIST-NOTE
+                          BY REFERENCE WS-LIST-BALANCE
+                          BY REFERENCE WS-LIST-ATTACH
                     RETURNING WS-RC
                IF WS-RC = 0
                    COMPUTE WS-AMOUNT-DISP = WS-LIST-AMOUNT / 100
+                   COMPUTE WS-BALANCE-DISP = WS-LIST-BALANCE / 100
                    MOVE WS-LIST-ID TO WS-LIST-ID-DISP
-                   DISPLAY WS-LIST-ID-DISP "  "
-                           FUNCTION TRIM(WS-LIST-DATE) "  "
-                           FUNCTION TRIM(WS-LIST-TYPE) "  "
-                           FUNCTION TRIM(WS-LIST-CATEGORY) "  "
-                           WS-AMOUNT-DISP "  "
-                           FUNCTION TRIM(WS-LIST-NOTE)
+                   MOVE SPACE TO WS-LIST-ATTACH-MARK
+                   IF WS-LIST-ATTACH NOT = SPACES
+                       MOVE "*" TO WS-LIST-ATTACH-MARK
+                   END-IF
+                   IF WS-ARG-FORMAT NOT = "json"
+                       DISPLAY WS-LIST-ID-DISP "  "
+                               FUNCTION TRIM(WS-LIST-DATE) "  "
+                               FUNCTION TRIM(WS-LIST-TYPE) "  "
+                               FUNCTION TRIM(WS-LIST-CATEGORY) "  "
+                               WS-AMOUNT-DISP "  "
+                               WS-BALANCE-DISP "  "
+                               WS-LIST-ATTACH-MARK "  "
+                               FUNCTION TRIM(WS-LIST-NOTE)
+                   ELSE
+                       PERFORM DISPLAY-LIST-JSON-ROW
+                   END-IF
                END-IF
            END-PERFORM
 
+           IF WS-ARG-FORMAT = "json"
+               DISPLAY "]"
+           END-IF
+
            CALL "tx_list_end" RETURNING WS-RC.
 
+      *> ============================================================
+      *> 以 JSON 对象形式输出一行 "ledger list --format json" 结果
+      *> ============================================================
+       DISPLAY-LIST-JSON-ROW.
+           MOVE WS-LIST-NOTE TO WS-JSON-NOTE
+           INSPECT WS-JSON-NOTE REPLACING ALL '"' BY "'"
+
+           MOVE SPACES TO WS-JSON-LINE
+           STRING "  {""id"":" FUNCTION TRIM(WS-LIST-ID-DISP)
+                  ",""date"":""" FUNCTION TRIM(WS-LIST-DATE) """"
+                  ",""type"":""" FUNCTION TRIM(WS-LIST-TYPE) """"
+                  ",""category"":""" FUNCTION TRIM(WS-LIST-CATEGORY)
+                  """"
+                  ",""amount"":" FUNCTION TRIM(WS-AMOUNT-DISP)
+                  ",""balance"":" FUNCTION TRIM(WS-BALANCE-DISP)
+                  ",""note"":""" FUNCTION TRIM(WS-JSON-NOTE) """"
+                  ",""attachment"":""" FUNCTION TRIM(WS-LIST-ATTACH)
+                  """}"
+                  DELIMITED SIZE INTO WS-JSON-LINE
+
+           IF WS-LIST-JSON-FIRST = 0
+               DISPLAY ","
+           END-IF
+           MOVE 0 TO WS-LIST-JSON-FIRST
+           DISPLAY FUNCTION TRIM(WS-JSON-LINE).
+
       *> ============================================================
       *> CMD: update - 修改交易
       *> ============================================================
@@ -416,11 +1369,27 @@
                EXIT PARAGRAPH
            END-IF
 
+      *>   校验日期（如果提供）
+           IF WS-ARG-DATE NOT = SPACES
+               MOVE "DATE" TO WS-VALID-TYPE
+               CALL "VALIDATE" USING WS-ARG-DATE WS-VALID-TYPE
+                                      WS-VALID-RESULT
+                                      WS-VALID-ERROR-MSG
+               IF WS-VALID-RESULT NOT = 1
+                   DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
+                   MOVE 1 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
       *>   校验类型（如果提供）
            IF WS-ARG-TYPE NOT = SPACES
-               IF WS-ARG-TYPE NOT = "INCOME" 
-                  AND WS-ARG-TYPE NOT = "EXPENSE"
-                   DISPLAY "Error: type must be INCOME or EXPENSE"
+               MOVE "TYPE" TO WS-VALID-TYPE
+               CALL "VALIDATE" USING WS-ARG-TYPE WS-VALID-TYPE
+                                      WS-VALID-RESULT
+                                      WS-VALID-ERROR-MSG
+               IF WS-VALID-RESULT NOT = 1
+                   DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
                    MOVE 1 TO WS-RETURN-CODE
                    EXIT PARAGRAPH
                END-IF
@@ -429,36 +1398,94 @@
       *>   转换金额（如果提供）
            MOVE 0 TO WS-AMOUNT-CENTS
            IF WS-ARG-AMOUNT NOT = SPACES
-               COMPUTE WS-AMOUNT-NUM = 
-                       FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
-               IF WS-AMOUNT-NUM <= 0
-                   DISPLAY "Error: amount must be greater than 0"
+               MOVE "AMOUNT" TO WS-VALID-TYPE
+               CALL "VALIDATE" USING WS-ARG-AMOUNT WS-VALID-TYPE
+                                      WS-VALID-RESULT
+                                      WS-VALID-ERROR-MSG
+               IF WS-VALID-RESULT NOT = 1
+                   DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
                    MOVE 1 TO WS-RETURN-CODE
                    EXIT PARAGRAPH
                END-IF
+               COMPUTE WS-AMOUNT-NUM =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
                COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
            END-IF
 
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
+           IF WS-ARG-CATEGORY NOT = SPACES
+               MOVE "CATEGORY" TO WS-VALID-TYPE
+               CALL "VALIDATE" USING WS-ARG-CATEGORY WS-VALID-TYPE
+                                      WS-VALID-RESULT
+                                      WS-VALID-ERROR-MSG
+               IF WS-VALID-RESULT NOT = 1
+                   DISPLAY "Error: " FUNCTION TRIM(WS-VALID-ERROR-MSG)
+                   MOVE 1 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+
+      *>       分类按交易类型分区, 若本次未给 --type 就要先取回这笔交易
+      *>       当前的类型, 不能拿空值去校验分类
+               MOVE WS-ARG-TYPE TO WS-UPDATE-TYPE
+               IF WS-UPDATE-TYPE = SPACES
+                   CALL "tx_get_type" USING BY VALUE WS-ARG-ID
+                                            BY REFERENCE WS-UPDATE-TYPE
+                                      RETURNING WS-RC
+                   IF WS-RC NOT = 0
+                       DISPLAY "Error: transaction " WS-ARG-ID
+                               " not found"
+                       MOVE 1 TO WS-RETURN-CODE
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+
+               CALL "category_validate"
+                    USING BY REFERENCE WS-ARG-CATEGORY
+                          BY REFERENCE WS-UPDATE-TYPE
+                    RETURNING WS-RC
+               IF WS-RC NOT = 0
+                   DISPLAY "Error: unknown category '"
+                           FUNCTION TRIM(WS-ARG-CATEGORY) "' - run "
+                           "'ledger category add' first"
+                   MOVE 1 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
            CALL "tx_update" USING BY VALUE WS-ARG-ID
                                   BY REFERENCE WS-ARG-DATE
                                   BY REFERENCE WS-ARG-TYPE
                                   BY REFERENCE WS-ARG-CATEGORY
                                   BY VALUE WS-AMOUNT-CENTS
                                   BY REFERENCE WS-ARG-NOTE
+                                  BY REFERENCE WS-ARG-TAGS
+                                  BY REFERENCE WS-ARG-PAYEE
+                                  BY REFERENCE WS-ARG-ATTACH
                             RETURNING WS-RC
            IF WS-RC = 3
                DISPLAY "Error: Transaction ID " WS-ARG-ID " not found"
                MOVE 3 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
+           IF WS-RC = 5
+               DISPLAY "Error: Transaction ID " WS-ARG-ID
+                       " falls in a closed period"
+               MOVE 5 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Update failed"
                MOVE 2 TO WS-RETURN-CODE
@@ -490,6 +1517,12 @@
 
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
@@ -503,6 +1536,12 @@
                MOVE 3 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
+           IF WS-RC = 5
+               DISPLAY "Error: Transaction ID " WS-ARG-ID
+                       " falls in a closed period"
+               MOVE 5 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Delete failed"
                MOVE 2 TO WS-RETURN-CODE
@@ -511,196 +1550,1990 @@
 
            DISPLAY "Transaction " WS-ARG-ID " deleted successfully".
 
-
       *> ============================================================
-      *> CMD: report - 生成报表
+      *> CMD: history - 查看某笔交易的修改/删除历史 (before-image)
       *> ============================================================
-       CMD-REPORT.
-           IF WS-SUBCOMMAND NOT = "month"
-               DISPLAY "Error: report requires subcommand 'month'"
-               DISPLAY "Usage: ledger report month --month YYYY-MM"
-               MOVE 1 TO WS-RETURN-CODE
-               EXIT PARAGRAPH
-           END-IF
-
-           IF WS-ARG-MONTH = SPACES
-               DISPLAY "Error: --month is required"
+       CMD-HISTORY.
+           IF WS-ARG-ID = 0
+               DISPLAY "Error: --id is required"
                MOVE 1 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
-      *>   获取汇总数据
-           CALL "rpt_get_totals" 
-                USING BY REFERENCE WS-ARG-MONTH
-                      BY REFERENCE WS-RPT-INCOME
-                      BY REFERENCE WS-RPT-EXPENSE
-                RETURNING WS-RC
-
-           COMPUTE WS-RPT-NET = WS-RPT-INCOME - WS-RPT-EXPENSE
-
-      *>   输出报表
-           DISPLAY " "
-           DISPLAY "Month: " FUNCTION TRIM(WS-ARG-MONTH)
-           DISPLAY " "
-
-           COMPUTE WS-DISP-INCOME = WS-RPT-INCOME / 100
-           COMPUTE WS-DISP-EXPENSE = WS-RPT-EXPENSE / 100
-           COMPUTE WS-DISP-NET = WS-RPT-NET / 100
-
-           DISPLAY "Total Income:  " WS-DISP-INCOME
-           DISPLAY "Total Expense: " WS-DISP-EXPENSE
-           DISPLAY "Net:           " WS-DISP-NET
            DISPLAY " "
+           DISPLAY "History for transaction ID " WS-ARG-ID
+           DISPLAY "CHANGED AT           DATE        TYPE     "
+                   "CATEGORY          AMOUNT  NOTE"
 
-      *>   按类别汇总
-           CALL "rpt_category_begin" 
-                USING BY REFERENCE WS-ARG-MONTH
-                RETURNING WS-RC
-
-           DISPLAY "Expense by Category:"
-           MOVE 0 TO WS-RC
-           PERFORM UNTIL WS-RC NOT = 0
-               CALL "rpt_category_next"
-                    USING BY REFERENCE WS-RPT-CAT
-                          BY REFERENCE WS-RPT-TYPE
-                          BY REFERENCE WS-RPT-TOTAL
-                    RETURNING WS-RC
-               IF WS-RC = 0
-                   COMPUTE WS-AMOUNT-DISP = WS-RPT-TOTAL / 100
-                   IF FUNCTION TRIM(WS-RPT-TYPE) = "EXPENSE"
-                       DISPLAY "- " FUNCTION TRIM(WS-RPT-CAT) 
-                               "  " WS-AMOUNT-DISP
-                   END-IF
-               END-IF
-           END-PERFORM
-           CALL "rpt_category_end" RETURNING WS-RC
-
-           DISPLAY " "
-           DISPLAY "Income by Category:"
-           
-           CALL "rpt_category_begin" 
-                USING BY REFERENCE WS-ARG-MONTH
-                RETURNING WS-RC
+           CALL "tx_history_begin" USING BY VALUE WS-ARG-ID
+                                    RETURNING WS-RC
            MOVE 0 TO WS-RC
            PERFORM UNTIL WS-RC NOT = 0
-               CALL "rpt_category_next"
-                    USING BY REFERENCE WS-RPT-CAT
-                          BY REFERENCE WS-RPT-TYPE
-                          BY REFERENCE WS-RPT-TOTAL
+               CALL "tx_history_next"
+                    USING BY REFERENCE WS-HIST-CHANGED-AT
+                          BY REFERENCE WS-HIST-DATE
+                          BY REFERENCE WS-HIST-TYPE
+                          BY REFERENCE WS-HIST-CATEGORY
+                          BY REFERENCE WS-HIST-AMOUNT
+                          BY REFERENCE WS-HIST-NOTE
                     RETURNING WS-RC
                IF WS-RC = 0
-                   COMPUTE WS-AMOUNT-DISP = WS-RPT-TOTAL / 100
-                   IF FUNCTION TRIM(WS-RPT-TYPE) = "INCOME"
-                       DISPLAY "- " FUNCTION TRIM(WS-RPT-CAT) 
-                               "  " WS-AMOUNT-DISP
-                   END-IF
+                   COMPUTE WS-HIST-AMOUNT-DISP = WS-HIST-AMOUNT / 100
+                   DISPLAY FUNCTION TRIM(WS-HIST-CHANGED-AT) "  "
+                           WS-HIST-DATE "  " WS-HIST-TYPE "  "
+                           WS-HIST-CATEGORY "  " WS-HIST-AMOUNT-DISP
+                           "  " FUNCTION TRIM(WS-HIST-NOTE)
                END-IF
            END-PERFORM
-           CALL "rpt_category_end" RETURNING WS-RC.
-
-
-      *> ============================================================
-      *> CMD: export - 导出 CSV
-      *> ============================================================
-       CMD-EXPORT.
-           EVALUATE WS-SUBCOMMAND
-               WHEN "tx"
-                   PERFORM EXPORT-TX
-               WHEN "report"
-                   PERFORM EXPORT-REPORT
-               WHEN OTHER
-                   DISPLAY "Error: export requires subcommand"
-                   DISPLAY "Usage: ledger export tx [filters]"
-                   DISPLAY "       ledger export report --month YYYY-MM"
-                   MOVE 1 TO WS-RETURN-CODE
-           END-EVALUATE.
+           CALL "tx_history_end" RETURNING WS-RC.
 
       *> ============================================================
-      *> 导出交易明细 CSV
+      *> CMD: restore - 撤销软删除, 恢复一笔已删除的交易
       *> ============================================================
-       EXPORT-TX.
-      *>   确定输出文件名
-           IF WS-OUT-PATH NOT = SPACES
-               MOVE WS-OUT-PATH TO WS-CSV-FILE
-           ELSE
-               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DT
-               STRING "./export/transactions_"
-                      WS-DT-YEAR WS-DT-MONTH WS-DT-DAY "_"
-                      WS-DT-HOUR WS-DT-MIN WS-DT-SEC
-                      ".csv"
-                      DELIMITED SIZE INTO WS-CSV-FILE
+       CMD-RESTORE.
+           IF WS-ARG-ID = 0
+               DISPLAY "Error: --id is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
            END-IF
 
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
-      *>   调用 C 函数导出
-           CALL "export_tx_csv"
-                USING BY REFERENCE WS-CSV-FILE
-                      BY REFERENCE WS-ARG-FROM
-                      BY REFERENCE WS-ARG-TO
-                      BY REFERENCE WS-ARG-MONTH
-                      BY REFERENCE WS-ARG-CATEGORY
-                      BY REFERENCE WS-ARG-TYPE
-                      BY REFERENCE WS-ARG-KEYWORD
-                      BY VALUE WS-ARG-LIMIT
-                      BY VALUE WS-ARG-OFFSET
-                RETURNING WS-RC
-
+           CALL "tx_restore" USING BY VALUE WS-ARG-ID
+                              RETURNING WS-RC
+           IF WS-RC = 3
+               DISPLAY "Error: Transaction ID " WS-ARG-ID " not found"
+               MOVE 3 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
-               DISPLAY "Error: Export failed"
-               MOVE 4 TO WS-RETURN-CODE
+               DISPLAY "Error: Restore failed"
+               MOVE 2 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
-           DISPLAY "Exported to: " FUNCTION TRIM(WS-CSV-FILE).
+           DISPLAY "Transaction " WS-ARG-ID " restored successfully".
 
       *> ============================================================
-      *> 导出月度报表 CSV
+      *> CMD: close - 年度结账, 将净收支结转为下期期初余额并锁定该年
       *> ============================================================
-       EXPORT-REPORT.
-           IF WS-ARG-MONTH = SPACES
-               DISPLAY "Error: --month is required"
+       CMD-CLOSE.
+           IF WS-ARG-YEAR = SPACES
+               DISPLAY "Error: --year is required"
+               DISPLAY "Usage: ledger close --year YYYY"
                MOVE 1 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
-      *>   确定输出文件名
-           IF WS-OUT-PATH NOT = SPACES
-               MOVE WS-OUT-PATH TO WS-CSV-FILE
-           ELSE
-               STRING "./export/report_"
-                      FUNCTION TRIM(WS-ARG-MONTH)
-                      ".csv"
-                      DELIMITED SIZE INTO WS-CSV-FILE
-           END-IF
-
            CALL "db_open" USING BY REFERENCE WS-DB-PATH
                           RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
            IF WS-RC NOT = 0
                DISPLAY "Error: Cannot open database"
                MOVE 2 TO WS-RETURN-CODE
                EXIT PARAGRAPH
            END-IF
 
-      *>   调用 C 函数导出
-           CALL "export_report_csv"
-                USING BY REFERENCE WS-CSV-FILE
-                      BY REFERENCE WS-ARG-MONTH
-                RETURNING WS-RC
+           CALL "period_close" USING BY REFERENCE WS-ARG-YEAR
+                                RETURNING WS-RC
+           IF WS-RC = 3
+               DISPLAY "Error: Year " FUNCTION TRIM(WS-ARG-YEAR)
+                       " is already closed"
+               MOVE 3 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Close failed"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Year " FUNCTION TRIM(WS-ARG-YEAR)
+                   " closed successfully".
+
+      *> ============================================================
+      *> CMD: archive - 将指定日期之前的交易迁移到 transactions_archive
+      *> ============================================================
+       CMD-ARCHIVE.
+           IF WS-ARG-BEFORE = SPACES
+               DISPLAY "Error: --before is required"
+               DISPLAY "Usage: ledger archive --before YYYY-MM-DD"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "tx_archive" USING BY REFERENCE WS-ARG-BEFORE
+                                   BY REFERENCE WS-ARCHIVE-COUNT
+                             RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Archive failed"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY WS-ARCHIVE-COUNT
+                   " transaction(s) archived before "
+                   FUNCTION TRIM(WS-ARG-BEFORE).
+
+      *> ============================================================
+      *> CMD: approve - 批准一笔因超过阈值而挂起 (pending) 的交易
+      *> ============================================================
+       CMD-APPROVE.
+           IF WS-ARG-ID = 0
+               DISPLAY "Error: --id is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "tx_approve" USING BY VALUE WS-ARG-ID
+                              RETURNING WS-RC
+           IF WS-RC = 3
+               DISPLAY "Error: Transaction ID " WS-ARG-ID " not found"
+               MOVE 3 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Approve failed"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Transaction " WS-ARG-ID " approved successfully".
+
+      *> ============================================================
+      *> CMD: verify - 核对分类小计与汇总总额是否一致
+      *> ============================================================
+       CMD-VERIFY.
+           IF WS-ARG-MONTH = SPACES
+               DISPLAY "Error: --month is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "rpt_get_totals"
+                USING BY REFERENCE WS-ARG-MONTH
+                      BY REFERENCE WS-RPT-INCOME
+                      BY REFERENCE WS-RPT-EXPENSE
+                      BY REFERENCE WS-ARG-BASE-CCY
+                      BY VALUE WS-ARG-INCLUDE-ARCHIVE
+                RETURNING WS-RC
+
+           MOVE 0 TO WS-VFY-CAT-INCOME WS-VFY-CAT-EXPENSE
+           CALL "rpt_category_begin"
+                USING BY REFERENCE WS-ARG-MONTH
+                RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_category_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   IF FUNCTION TRIM(WS-RPT-TYPE) = "INCOME"
+                       ADD WS-RPT-TOTAL TO WS-VFY-CAT-INCOME
+                   ELSE
+                       ADD WS-RPT-TOTAL TO WS-VFY-CAT-EXPENSE
+                   END-IF
+               END-IF
+           END-PERFORM
+           CALL "rpt_category_end" RETURNING WS-RC
+
+           DISPLAY " "
+           DISPLAY "Verify month: " FUNCTION TRIM(WS-ARG-MONTH)
+
+           IF WS-VFY-CAT-INCOME = WS-RPT-INCOME
+                   AND WS-VFY-CAT-EXPENSE = WS-RPT-EXPENSE
+               DISPLAY "OK: category subtotals match the totals"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "MISMATCH: category subtotals do not match "
+                   "rpt_get_totals"
+           DISPLAY "  income:  totals=" WS-RPT-INCOME
+                   "  categories=" WS-VFY-CAT-INCOME
+           DISPLAY "  expense: totals=" WS-RPT-EXPENSE
+                   "  categories=" WS-VFY-CAT-EXPENSE
+           MOVE 2 TO WS-RETURN-CODE
+
+           DISPLAY "Offending transaction ID(s):"
+           CALL "verify_orphan_rows_begin"
+                USING BY REFERENCE WS-ARG-MONTH
+                RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "verify_orphan_rows_next"
+                    USING BY REFERENCE WS-VFY-ORPHAN-ID
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   DISPLAY "  - " WS-VFY-ORPHAN-ID
+               END-IF
+           END-PERFORM
+           CALL "verify_orphan_rows_end" RETURNING WS-RC.
+
+      *> ============================================================
+      *> CMD: category - 类别主档维护 (add/list/rename)
+      *> ============================================================
+       CMD-CATEGORY.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-SUBCOMMAND
+               WHEN "add"
+                   PERFORM CATEGORY-ADD
+               WHEN "list"
+                   PERFORM CATEGORY-LIST
+               WHEN "rename"
+                   PERFORM CATEGORY-RENAME
+               WHEN "merge"
+                   PERFORM CATEGORY-MERGE
+               WHEN OTHER
+                   DISPLAY "Error: category requires a subcommand"
+                   DISPLAY "Usage: ledger category add --name "
+                           "<name> --type income|expense"
+                   DISPLAY "       ledger category list"
+                   DISPLAY "       ledger category rename --from "
+                           "<old> --into <new>"
+                   DISPLAY "       ledger category merge --from "
+                           "<old> --into <new>"
+                   MOVE 1 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+       CATEGORY-ADD.
+           IF WS-ARG-NAME = SPACES
+               DISPLAY "Error: --name is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-TYPE NOT = "INCOME" AND WS-ARG-TYPE NOT = "EXPENSE"
+               DISPLAY "Error: --type must be INCOME or EXPENSE"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "category_add" USING BY REFERENCE WS-ARG-NAME
+                                      BY REFERENCE WS-ARG-TYPE
+                                RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to add category (duplicate?)"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Category '" FUNCTION TRIM(WS-ARG-NAME)
+                   "' added successfully".
+
+      *> ---------------------------------------------------------
+       CATEGORY-LIST.
+           CALL "category_list_begin" RETURNING WS-RC
+           DISPLAY "NAME                                  TYPE"
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "category_list_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   DISPLAY FUNCTION TRIM(WS-RPT-CAT) "  "
+                           FUNCTION TRIM(WS-RPT-TYPE)
+               END-IF
+           END-PERFORM
+           CALL "category_list_end" RETURNING WS-RC.
+
+      *> ---------------------------------------------------------
+       CATEGORY-RENAME.
+           IF WS-ARG-CAT-FROM = SPACES OR WS-ARG-CAT-TO = SPACES
+               DISPLAY "Error: --from and --into are required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "category_rename" USING BY REFERENCE WS-ARG-CAT-FROM
+                                         BY REFERENCE WS-ARG-CAT-TO
+                                   RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to rename category"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Category '" FUNCTION TRIM(WS-ARG-CAT-FROM)
+                   "' renamed to '" FUNCTION TRIM(WS-ARG-CAT-TO) "'".
+
+      *> ---------------------------------------------------------
+      *> CATEGORY-MERGE also rewrites historical transaction rows
+      *> that reference the old category name onto the new one
+      *> ---------------------------------------------------------
+       CATEGORY-MERGE.
+           IF WS-ARG-CAT-FROM = SPACES OR WS-ARG-CAT-TO = SPACES
+               DISPLAY "Error: --from and --into are required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "category_merge" USING BY REFERENCE WS-ARG-CAT-FROM
+                                        BY REFERENCE WS-ARG-CAT-TO
+                                        BY REFERENCE WS-ROW-COUNT
+                                  RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to merge category"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-ROW-COUNT TO WS-ROW-COUNT-DISP
+           DISPLAY FUNCTION TRIM(WS-ROW-COUNT-DISP)
+                   " transaction(s) moved from '"
+                   FUNCTION TRIM(WS-ARG-CAT-FROM) "' to '"
+                   FUNCTION TRIM(WS-ARG-CAT-TO) "'".
+
+      *> ============================================================
+      *> CMD: account - 账户主档维护 (add/list)
+      *> ============================================================
+       CMD-ACCOUNT.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-SUBCOMMAND
+               WHEN "add"
+                   PERFORM ACCOUNT-ADD
+               WHEN "list"
+                   PERFORM ACCOUNT-LIST
+               WHEN OTHER
+                   DISPLAY "Error: account requires a subcommand"
+                   DISPLAY "Usage: ledger account add --name "
+                           "<name> --type checking|savings|credit "
+                           "--opening 0.00 --class asset|liability|"
+                           "equity|income|expense"
+                   DISPLAY "       ledger account list"
+                   MOVE 1 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+       ACCOUNT-ADD.
+           IF WS-ARG-NAME = SPACES
+               DISPLAY "Error: --name is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-OPENING = SPACES
+               MOVE "0.00" TO WS-ARG-OPENING
+           END-IF
+           COMPUTE WS-AMOUNT-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-OPENING))
+           COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
+
+      *>   未给 --class 时, 按常见的银行账户类型推断所属的会计科目大类
+           IF WS-ARG-CLASS = SPACES
+               EVALUATE FUNCTION TRIM(WS-ARG-TYPE)
+                   WHEN "CREDIT"
+                       MOVE "liability" TO WS-ARG-CLASS
+                   WHEN OTHER
+                       MOVE "asset" TO WS-ARG-CLASS
+               END-EVALUATE
+           END-IF
+
+           CALL "account_add" USING BY REFERENCE WS-ARG-NAME
+                                     BY REFERENCE WS-ARG-TYPE
+                                     BY VALUE WS-AMOUNT-CENTS
+                                     BY REFERENCE WS-ARG-CLASS
+                               RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to add account (duplicate?)"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Account '" FUNCTION TRIM(WS-ARG-NAME)
+                   "' added successfully".
+
+      *> ---------------------------------------------------------
+       ACCOUNT-LIST.
+           CALL "account_list_begin" RETURNING WS-RC
+           DISPLAY "NAME                  TYPE       BALANCE"
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "account_list_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-LIST-BALANCE
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-BALANCE-DISP = WS-LIST-BALANCE / 100
+                   DISPLAY FUNCTION TRIM(WS-RPT-CAT) "  "
+                           FUNCTION TRIM(WS-RPT-TYPE) "  "
+                           WS-BALANCE-DISP
+               END-IF
+           END-PERFORM
+           CALL "account_list_end" RETURNING WS-RC.
+
+      *> ============================================================
+      *> CMD: transfer - 账户间转账（记一对关联的 TRANSFER 流水）
+      *> ============================================================
+       CMD-TRANSFER.
+           IF WS-ARG-FROM-ACCOUNT = SPACES
+              OR WS-ARG-TO-ACCOUNT = SPACES
+               DISPLAY "Error: --from-account and --to-account "
+                       "are required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-AMOUNT = SPACES
+               DISPLAY "Error: --amount is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-DATE = SPACES
+               DISPLAY "Error: --date is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-AMOUNT-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
+           IF WS-AMOUNT-NUM <= 0
+               DISPLAY "Error: amount must be greater than 0"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   写入一对标记为 TRANSFER 的关联流水，
+      *>   rpt_get_totals 按约定排除 TRANSFER 类型不计入收支净额
+           CALL "tx_transfer" USING BY REFERENCE WS-ARG-FROM-ACCOUNT
+                                     BY REFERENCE WS-ARG-TO-ACCOUNT
+                                     BY VALUE WS-AMOUNT-CENTS
+                                     BY REFERENCE WS-ARG-DATE
+                                     BY REFERENCE WS-ARG-NOTE
+                               RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Transfer failed"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Transferred " FUNCTION TRIM(WS-ARG-AMOUNT)
+                   " from '" FUNCTION TRIM(WS-ARG-FROM-ACCOUNT)
+                   "' to '" FUNCTION TRIM(WS-ARG-TO-ACCOUNT) "'".
+
+      *> ============================================================
+      *> CMD: recur - 周期性交易规则 (add/list/run)
+      *> ============================================================
+       CMD-RECUR.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-SUBCOMMAND
+               WHEN "add"
+                   PERFORM RECUR-ADD
+               WHEN "list"
+                   PERFORM RECUR-LIST
+               WHEN "run"
+                   PERFORM RECUR-RUN
+               WHEN OTHER
+                   DISPLAY "Error: recur requires a subcommand"
+                   DISPLAY "Usage: ledger recur add --cadence "
+                           "monthly --next-run YYYY-MM-DD --type "
+                           "income|expense --amount N --category "
+                           "C --date YYYY-MM-DD [--note note]"
+                   DISPLAY "       ledger recur list"
+                   DISPLAY "       ledger recur run"
+                   MOVE 1 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------
+       RECUR-ADD.
+           IF WS-ARG-CADENCE = SPACES
+               DISPLAY "Error: --cadence is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-NEXT-RUN = SPACES
+               DISPLAY "Error: --next-run is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-TYPE NOT = "INCOME" AND WS-ARG-TYPE NOT = "EXPENSE"
+               DISPLAY "Error: --type must be INCOME or EXPENSE"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-AMOUNT = SPACES
+               DISPLAY "Error: --amount is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-AMOUNT-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
+           COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
+
+           CALL "recur_add" USING BY REFERENCE WS-ARG-CADENCE
+                                  BY REFERENCE WS-ARG-NEXT-RUN
+                                  BY REFERENCE WS-ARG-TYPE
+                                  BY REFERENCE WS-ARG-CATEGORY
+                                  BY VALUE WS-AMOUNT-CENTS
+                                  BY REFERENCE WS-ARG-NOTE
+                            RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to add recurring rule"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Recurring rule added successfully".
+
+      *> ---------------------------------------------------------
+       RECUR-LIST.
+           CALL "recur_list_begin" RETURNING WS-RC
+           DISPLAY "ID   CADENCE    NEXT-RUN    TYPE     CATEGORY"
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "recur_list_next"
+                    USING BY REFERENCE WS-LIST-ID
+                          BY REFERENCE WS-ARG-CADENCE
+                          BY REFERENCE WS-ARG-NEXT-RUN
+                          BY REFERENCE WS-LIST-TYPE
+                          BY REFERENCE WS-LIST-CATEGORY
+                          BY REFERENCE WS-LIST-AMOUNT
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   MOVE WS-LIST-ID TO WS-LIST-ID-DISP
+                   DISPLAY WS-LIST-ID-DISP "  "
+                           FUNCTION TRIM(WS-ARG-CADENCE) "  "
+                           FUNCTION TRIM(WS-ARG-NEXT-RUN) "  "
+                           FUNCTION TRIM(WS-LIST-TYPE) "  "
+                           FUNCTION TRIM(WS-LIST-CATEGORY)
+               END-IF
+           END-PERFORM
+           CALL "recur_list_end" RETURNING WS-RC.
+
+      *> ---------------------------------------------------------
+      *> RECUR-RUN - 批处理：插入所有到期的周期性交易
+      *> 每次执行都记录运行日志，backend 据此保证同一天重复
+      *> 执行不会重复插入已经入账的交易（可重启的批处理）
+      *> ---------------------------------------------------------
+       RECUR-RUN.
+           CALL "recur_run" RETURNING WS-RECUR-POSTED
+           MOVE WS-RECUR-POSTED TO WS-RECUR-POSTED-DISP
+           DISPLAY FUNCTION TRIM(WS-RECUR-POSTED-DISP)
+                   " recurring transaction(s) posted".
+
+      *> ============================================================
+      *> CMD: report - 生成报表
+      *> ============================================================
+       CMD-REPORT.
+           EVALUATE WS-SUBCOMMAND
+               WHEN "month"
+                   PERFORM REPORT-MONTH
+               WHEN "budget"
+                   PERFORM REPORT-BUDGET
+               WHEN "quarter"
+                   PERFORM REPORT-QUARTER
+               WHEN "year"
+                   PERFORM REPORT-YEAR
+               WHEN "trend"
+                   PERFORM REPORT-TREND
+               WHEN "payee"
+                   PERFORM REPORT-PAYEE
+               WHEN "forecast"
+                   PERFORM REPORT-FORECAST
+               WHEN "trial-balance"
+                   PERFORM REPORT-TRIAL-BALANCE
+               WHEN OTHER
+                   DISPLAY "Error: report requires a subcommand"
+                   DISPLAY "Usage: ledger report month --month "
+                           "YYYY-MM"
+                   DISPLAY "       ledger report budget --month "
+                           "YYYY-MM"
+                   DISPLAY "       ledger report quarter --quarter "
+                           "YYYY-QN"
+                   DISPLAY "       ledger report year --year YYYY"
+                   DISPLAY "       ledger report trend --category "
+                           "<cat> --from YYYY-MM --to YYYY-MM"
+                   DISPLAY "       ledger report payee --payee "
+                           "<name> --year YYYY"
+                   DISPLAY "       ledger report forecast --days "
+                           "30"
+                   DISPLAY "       ledger report trial-balance"
+                   MOVE 1 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+      *> ============================================================
+      *> REPORT: month - 月度实际收支报表
+      *> ============================================================
+       REPORT-MONTH.
+           IF WS-ARG-MONTH = SPACES
+               DISPLAY "Error: --month is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   获取汇总数据
+           IF WS-ARG-BASE-CCY = SPACES
+               MOVE WS-ARG-CURRENCY TO WS-ARG-BASE-CCY
+           END-IF
+
+           CALL "rpt_get_totals"
+                USING BY REFERENCE WS-ARG-MONTH
+                      BY REFERENCE WS-RPT-INCOME
+                      BY REFERENCE WS-RPT-EXPENSE
+                      BY REFERENCE WS-ARG-BASE-CCY
+                      BY VALUE WS-ARG-INCLUDE-ARCHIVE
+                RETURNING WS-RC
+
+           COMPUTE WS-RPT-NET = WS-RPT-INCOME - WS-RPT-EXPENSE
+
+      *>   输出报表
+           DISPLAY " "
+           DISPLAY "Month: " FUNCTION TRIM(WS-ARG-MONTH)
+           DISPLAY " "
+
+           COMPUTE WS-DISP-INCOME = WS-RPT-INCOME / 100
+           COMPUTE WS-DISP-EXPENSE = WS-RPT-EXPENSE / 100
+           COMPUTE WS-DISP-NET = WS-RPT-NET / 100
+
+           DISPLAY "Total Income:  " WS-DISP-INCOME
+           DISPLAY "Total Expense: " WS-DISP-EXPENSE
+           DISPLAY "Net:           " WS-DISP-NET
+           DISPLAY " "
+
+      *>   按类别汇总
+           CALL "rpt_category_begin" 
+                USING BY REFERENCE WS-ARG-MONTH
+                RETURNING WS-RC
+
+           DISPLAY "Expense by Category:"
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_category_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-AMOUNT-DISP = WS-RPT-TOTAL / 100
+                   IF FUNCTION TRIM(WS-RPT-TYPE) = "EXPENSE"
+                       DISPLAY "- " FUNCTION TRIM(WS-RPT-CAT) 
+                               "  " WS-AMOUNT-DISP
+                   END-IF
+               END-IF
+           END-PERFORM
+           CALL "rpt_category_end" RETURNING WS-RC
+
+           DISPLAY " "
+           DISPLAY "Income by Category:"
+           
+           CALL "rpt_category_begin" 
+                USING BY REFERENCE WS-ARG-MONTH
+                RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_category_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-AMOUNT-DISP = WS-RPT-TOTAL / 100
+                   IF FUNCTION TRIM(WS-RPT-TYPE) = "INCOME"
+                       DISPLAY "- " FUNCTION TRIM(WS-RPT-CAT) 
+                               "  " WS-AMOUNT-DISP
+                   END-IF
+               END-IF
+           END-PERFORM
+           CALL "rpt_category_end" RETURNING WS-RC
+
+      *>   --compare: 并排显示两个月份的合计及按类别差额
+           IF WS-ARG-COMPARE NOT = SPACES
+               PERFORM REPORT-MONTH-COMPARE
+           END-IF
+
+      *>   --mail: 写出定宽报表文件并作为附件发送, 便于月末定时任务自动分发
+           IF WS-ARG-MAIL NOT = SPACES
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DT
+               STRING "./export/report_" FUNCTION TRIM(WS-ARG-MONTH)
+                      "_" WS-DT-HOUR WS-DT-MIN WS-DT-SEC ".txt"
+                      DELIMITED SIZE INTO WS-MAIL-FILE
+               CALL "export_report_print"
+                    USING BY REFERENCE WS-MAIL-FILE
+                          BY REFERENCE WS-ARG-MONTH
+                    RETURNING WS-RC
+               IF WS-RC NOT = 0
+                   DISPLAY "Error: Failed to write report file "
+                           "for mailing"
+                   MOVE 4 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+               CALL "report_mail"
+                    USING BY REFERENCE WS-ARG-MAIL
+                          BY REFERENCE WS-ARG-MONTH
+                          BY REFERENCE WS-MAIL-FILE
+                    RETURNING WS-RC
+               IF WS-RC NOT = 0
+                   DISPLAY "Error: Failed to email report to "
+                           FUNCTION TRIM(WS-ARG-MAIL)
+                   MOVE 2 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+               DISPLAY "Report emailed to "
+                       FUNCTION TRIM(WS-ARG-MAIL)
+           END-IF.
+
+      *> ============================================================
+      *> --compare: 取出对比月份的合计与按类别金额, 逐行算出差额
+      *> ============================================================
+       REPORT-MONTH-COMPARE.
+           CALL "rpt_get_totals"
+                USING BY REFERENCE WS-ARG-COMPARE
+                      BY REFERENCE WS-CMP-INCOME
+                      BY REFERENCE WS-CMP-EXPENSE
+                      BY REFERENCE WS-ARG-BASE-CCY
+                      BY VALUE WS-ARG-INCLUDE-ARCHIVE
+                RETURNING WS-RC
+           COMPUTE WS-CMP-NET = WS-CMP-INCOME - WS-CMP-EXPENSE
+
+           COMPUTE WS-DISP-CMP-INCOME = WS-CMP-INCOME / 100
+           COMPUTE WS-DISP-CMP-EXPENSE = WS-CMP-EXPENSE / 100
+           COMPUTE WS-DISP-CMP-NET = WS-CMP-NET / 100
+
+           DISPLAY " "
+           DISPLAY "Compare: " FUNCTION TRIM(WS-ARG-MONTH) " vs "
+                   FUNCTION TRIM(WS-ARG-COMPARE)
+           DISPLAY "                     " FUNCTION TRIM(WS-ARG-MONTH)
+                   "        " FUNCTION TRIM(WS-ARG-COMPARE)
+                   "        DELTA"
+           COMPUTE WS-DELTA-AMOUNT = WS-RPT-INCOME - WS-CMP-INCOME
+           COMPUTE WS-DISP-DELTA = WS-DELTA-AMOUNT / 100
+           DISPLAY "Total Income:  " WS-DISP-INCOME "  "
+                   WS-DISP-CMP-INCOME "  " WS-DISP-DELTA
+           COMPUTE WS-DELTA-AMOUNT = WS-RPT-EXPENSE - WS-CMP-EXPENSE
+           COMPUTE WS-DISP-DELTA = WS-DELTA-AMOUNT / 100
+           DISPLAY "Total Expense: " WS-DISP-EXPENSE "  "
+                   WS-DISP-CMP-EXPENSE "  " WS-DISP-DELTA
+           COMPUTE WS-DELTA-AMOUNT = WS-RPT-NET - WS-CMP-NET
+           COMPUTE WS-DISP-DELTA = WS-DELTA-AMOUNT / 100
+           DISPLAY "Net:           " WS-DISP-NET "  "
+                   WS-DISP-CMP-NET "  " WS-DISP-DELTA
+           DISPLAY " "
+
+      *>   先把主月份的各类别金额存入表中, 再用对比月份逐项核对算差额
+           MOVE 0 TO WS-CMP-CAT-COUNT
+           CALL "rpt_category_begin"
+                USING BY REFERENCE WS-ARG-MONTH
+                RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_category_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0 AND WS-CMP-CAT-COUNT < 100
+                   ADD 1 TO WS-CMP-CAT-COUNT
+                   MOVE WS-RPT-CAT TO WS-CMP-CAT-NAME(WS-CMP-CAT-COUNT)
+                   MOVE WS-RPT-TYPE TO WS-CMP-CAT-TYPE(WS-CMP-CAT-COUNT)
+                   MOVE WS-RPT-TOTAL TO
+                        WS-CMP-CAT-TOTAL(WS-CMP-CAT-COUNT)
+                   MOVE 0 TO WS-CMP-CAT-SEEN(WS-CMP-CAT-COUNT)
+               END-IF
+           END-PERFORM
+           CALL "rpt_category_end" RETURNING WS-RC
+
+           DISPLAY "By Category (" FUNCTION TRIM(WS-ARG-MONTH)
+                   " vs " FUNCTION TRIM(WS-ARG-COMPARE) "):"
+           CALL "rpt_category_begin"
+                USING BY REFERENCE WS-ARG-COMPARE
+                RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_category_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   PERFORM DISPLAY-COMPARE-CAT-ROW
+               END-IF
+           END-PERFORM
+           CALL "rpt_category_end" RETURNING WS-RC
+
+      *>   主月份中对比月份没有出现的类别, 也要显示出来 (对比金额为零)
+           PERFORM VARYING WS-CMP-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CMP-CAT-IDX > WS-CMP-CAT-COUNT
+               IF WS-CMP-CAT-SEEN(WS-CMP-CAT-IDX) = 0
+                   COMPUTE WS-AMOUNT-DISP =
+                           WS-CMP-CAT-TOTAL(WS-CMP-CAT-IDX) / 100
+                   MOVE 0 TO WS-DISP-CMP-CAT
+                   COMPUTE WS-DELTA-AMOUNT =
+                           WS-CMP-CAT-TOTAL(WS-CMP-CAT-IDX)
+                   COMPUTE WS-DISP-DELTA = WS-DELTA-AMOUNT / 100
+                   DISPLAY "- " FUNCTION TRIM(
+                           WS-CMP-CAT-NAME(WS-CMP-CAT-IDX))
+                           "  " WS-AMOUNT-DISP "  "
+                           WS-DISP-CMP-CAT "  " WS-DISP-DELTA
+               END-IF
+           END-PERFORM.
+
+      *> ---------------------------------------------------------
+      *> 输出对比月份中的一个类别金额, 与主月份同名类别比对算差额
+      *> WS-RPT-CAT/TYPE/TOTAL here hold the COMPARE month's row
+      *> ---------------------------------------------------------
+       DISPLAY-COMPARE-CAT-ROW.
+           COMPUTE WS-DISP-CMP-CAT = WS-RPT-TOTAL / 100
+           MOVE 0 TO WS-CMP-CAT-MATCH-IDX
+           PERFORM VARYING WS-CMP-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CMP-CAT-IDX > WS-CMP-CAT-COUNT
+               IF WS-CMP-CAT-NAME(WS-CMP-CAT-IDX) = WS-RPT-CAT
+                       AND WS-CMP-CAT-TYPE(WS-CMP-CAT-IDX) = WS-RPT-TYPE
+                   MOVE WS-CMP-CAT-IDX TO WS-CMP-CAT-MATCH-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-CMP-CAT-MATCH-IDX > 0
+               MOVE 1 TO WS-CMP-CAT-SEEN(WS-CMP-CAT-MATCH-IDX)
+               COMPUTE WS-DELTA-AMOUNT =
+                       WS-CMP-CAT-TOTAL(WS-CMP-CAT-MATCH-IDX)
+                       - WS-RPT-TOTAL
+               COMPUTE WS-AMOUNT-DISP =
+                       WS-CMP-CAT-TOTAL(WS-CMP-CAT-MATCH-IDX) / 100
+           ELSE
+               COMPUTE WS-DELTA-AMOUNT = 0 - WS-RPT-TOTAL
+               MOVE 0 TO WS-AMOUNT-DISP
+           END-IF
+           COMPUTE WS-DISP-DELTA = WS-DELTA-AMOUNT / 100
+
+           DISPLAY "- " FUNCTION TRIM(WS-RPT-CAT) "  "
+                   WS-AMOUNT-DISP "  " WS-DISP-CMP-CAT "  "
+                   WS-DISP-DELTA.
+
+      *> ============================================================
+      *> REPORT: quarter - 季度收支报表 (YYYY-Qn)
+      *> ============================================================
+       REPORT-QUARTER.
+           IF WS-ARG-QUARTER = SPACES
+               DISPLAY "Error: --quarter is required (e.g. 2026-Q3)"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-ARG-QUARTER(1:4) TO WS-RANGE-YEAR
+           MOVE WS-ARG-QUARTER(7:1) TO WS-QTR-NUM
+           IF WS-ARG-QUARTER(6:1) NOT = "Q" OR WS-QTR-NUM < 1
+              OR WS-QTR-NUM > 4
+               DISPLAY "Error: --quarter must look like 2026-Q3"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-QTR-START-MONTH = (WS-QTR-NUM - 1) * 3 + 1
+           COMPUTE WS-QTR-END-MONTH = WS-QTR-NUM * 3
+
+           STRING FUNCTION TRIM(WS-RANGE-YEAR) "-"
+                  WS-QTR-START-MONTH
+                  DELIMITED SIZE INTO WS-RANGE-FROM-MONTH
+           STRING FUNCTION TRIM(WS-RANGE-YEAR) "-"
+                  WS-QTR-END-MONTH
+                  DELIMITED SIZE INTO WS-RANGE-TO-MONTH
+
+           DISPLAY " "
+           DISPLAY "Quarter: " FUNCTION TRIM(WS-ARG-QUARTER)
+                   " (" FUNCTION TRIM(WS-RANGE-FROM-MONTH)
+                   " to " FUNCTION TRIM(WS-RANGE-TO-MONTH) ")"
+           PERFORM REPORT-RANGE-BODY.
+
+      *> ============================================================
+      *> REPORT: year - 年度收支报表
+      *> ============================================================
+       REPORT-YEAR.
+           IF WS-ARG-YEAR = SPACES
+               DISPLAY "Error: --year is required (e.g. 2026)"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING FUNCTION TRIM(WS-ARG-YEAR) "-01"
+                  DELIMITED SIZE INTO WS-RANGE-FROM-MONTH
+           STRING FUNCTION TRIM(WS-ARG-YEAR) "-12"
+                  DELIMITED SIZE INTO WS-RANGE-TO-MONTH
+
+           DISPLAY " "
+           DISPLAY "Year: " FUNCTION TRIM(WS-ARG-YEAR)
+           PERFORM REPORT-RANGE-BODY.
+
+      *> ============================================================
+      *> 共用: 按月份区间汇总收支与分类 (季度/年度报表共用)
+      *> ============================================================
+       REPORT-RANGE-BODY.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "rpt_get_totals_range"
+                USING BY REFERENCE WS-RANGE-FROM-MONTH
+                      BY REFERENCE WS-RANGE-TO-MONTH
+                      BY REFERENCE WS-RPT-INCOME
+                      BY REFERENCE WS-RPT-EXPENSE
+                RETURNING WS-RC
+
+           COMPUTE WS-RPT-NET = WS-RPT-INCOME - WS-RPT-EXPENSE
+
+           DISPLAY " "
+           COMPUTE WS-DISP-INCOME = WS-RPT-INCOME / 100
+           COMPUTE WS-DISP-EXPENSE = WS-RPT-EXPENSE / 100
+           COMPUTE WS-DISP-NET = WS-RPT-NET / 100
+
+           DISPLAY "Total Income:  " WS-DISP-INCOME
+           DISPLAY "Total Expense: " WS-DISP-EXPENSE
+           DISPLAY "Net:           " WS-DISP-NET
+           DISPLAY " "
+
+           CALL "rpt_category_range_begin"
+                USING BY REFERENCE WS-RANGE-FROM-MONTH
+                      BY REFERENCE WS-RANGE-TO-MONTH
+                RETURNING WS-RC
+
+           DISPLAY "Expense by Category:"
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_category_range_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-AMOUNT-DISP = WS-RPT-TOTAL / 100
+                   IF FUNCTION TRIM(WS-RPT-TYPE) = "EXPENSE"
+                       DISPLAY "- " FUNCTION TRIM(WS-RPT-CAT)
+                               "  " WS-AMOUNT-DISP
+                   END-IF
+               END-IF
+           END-PERFORM
+           CALL "rpt_category_range_end" RETURNING WS-RC
+
+           DISPLAY " "
+           DISPLAY "Income by Category:"
+
+           CALL "rpt_category_range_begin"
+                USING BY REFERENCE WS-RANGE-FROM-MONTH
+                      BY REFERENCE WS-RANGE-TO-MONTH
+                RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_category_range_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-AMOUNT-DISP = WS-RPT-TOTAL / 100
+                   IF FUNCTION TRIM(WS-RPT-TYPE) = "INCOME"
+                       DISPLAY "- " FUNCTION TRIM(WS-RPT-CAT)
+                               "  " WS-AMOUNT-DISP
+                   END-IF
+               END-IF
+           END-PERFORM
+           CALL "rpt_category_range_end" RETURNING WS-RC.
+
+      *> ============================================================
+      *> REPORT: trend - 单一类别跨月趋势 (每月一行)
+      *> ============================================================
+       REPORT-TREND.
+           IF WS-ARG-CATEGORY = SPACES OR WS-ARG-FROM = SPACES
+              OR WS-ARG-TO = SPACES
+               DISPLAY "Error: --category, --from and --to "
+                       "are required"
+               DISPLAY "Usage: ledger report trend --category "
+                       "<cat> --from YYYY-MM --to YYYY-MM"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Trend for '" FUNCTION TRIM(WS-ARG-CATEGORY)
+                   "' from " FUNCTION TRIM(WS-ARG-FROM)
+                   " to " FUNCTION TRIM(WS-ARG-TO)
+           DISPLAY " "
+           DISPLAY "MONTH      TOTAL"
+
+           CALL "rpt_trend_begin" USING BY REFERENCE WS-ARG-CATEGORY
+                                         BY REFERENCE WS-ARG-FROM
+                                         BY REFERENCE WS-ARG-TO
+                                   RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_trend_next"
+                    USING BY REFERENCE WS-TREND-MONTH
+                          BY REFERENCE WS-TREND-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-DISP-TREND = WS-TREND-TOTAL / 100
+                   DISPLAY FUNCTION TRIM(WS-TREND-MONTH) "  "
+                           WS-DISP-TREND
+               END-IF
+           END-PERFORM
+           CALL "rpt_trend_end" RETURNING WS-RC.
+
+      *> ============================================================
+      *> REPORT: payee - 按收款人/商家汇总 (跨类型, 指定年度)
+      *> ============================================================
+       REPORT-PAYEE.
+           IF WS-ARG-PAYEE = SPACES OR WS-ARG-YEAR = SPACES
+               DISPLAY "Error: --payee and --year are required"
+               DISPLAY "Usage: ledger report payee --payee <name> "
+                       "--year YYYY"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Payee: " FUNCTION TRIM(WS-ARG-PAYEE)
+                   "  Year: " FUNCTION TRIM(WS-ARG-YEAR)
+           DISPLAY " "
+
+           CALL "rpt_payee_begin" USING BY REFERENCE WS-ARG-PAYEE
+                                         BY REFERENCE WS-ARG-YEAR
+                                   RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_payee_next"
+                    USING BY REFERENCE WS-RPT-TYPE
+                          BY REFERENCE WS-RPT-PAYEE-TOTAL
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-DISP-PAYEE-TOTAL =
+                           WS-RPT-PAYEE-TOTAL / 100
+                   DISPLAY FUNCTION TRIM(WS-RPT-TYPE) "  "
+                           WS-DISP-PAYEE-TOTAL
+               END-IF
+           END-PERFORM
+           CALL "rpt_payee_end" RETURNING WS-RC.
+
+      *> ============================================================
+      *> REPORT: forecast - 基于定期规则的未来 N 天现金流预测
+      *> ============================================================
+       REPORT-FORECAST.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DT
+           STRING WS-DT-YEAR "-" WS-DT-MONTH
+                  DELIMITED SIZE INTO WS-ARG-MONTH
+
+           CALL "rpt_get_totals"
+                USING BY REFERENCE WS-ARG-MONTH
+                      BY REFERENCE WS-FC-MTD-INCOME
+                      BY REFERENCE WS-FC-MTD-EXPENSE
+                      BY REFERENCE WS-ARG-BASE-CCY
+                      BY VALUE WS-ARG-INCLUDE-ARCHIVE
+                RETURNING WS-RC
+
+           MOVE 0 TO WS-FC-PROJECTED
+           CALL "rpt_forecast_begin" USING BY VALUE WS-ARG-DAYS
+                                      RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_forecast_next"
+                    USING BY REFERENCE WS-FC-RULE-DATE
+                          BY REFERENCE WS-FC-RULE-TYPE
+                          BY REFERENCE WS-FC-RULE-CATEGORY
+                          BY REFERENCE WS-FC-RULE-AMOUNT
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   IF FUNCTION TRIM(WS-FC-RULE-TYPE) = "INCOME"
+                       ADD WS-FC-RULE-AMOUNT TO WS-FC-PROJECTED
+                   ELSE
+                       SUBTRACT WS-FC-RULE-AMOUNT FROM WS-FC-PROJECTED
+                   END-IF
+                   COMPUTE WS-DISP-FC-PROJECTED =
+                           WS-FC-RULE-AMOUNT / 100
+                   DISPLAY FUNCTION TRIM(WS-FC-RULE-DATE) "  "
+                           FUNCTION TRIM(WS-FC-RULE-TYPE) "  "
+                           FUNCTION TRIM(WS-FC-RULE-CATEGORY) "  "
+                           WS-DISP-FC-PROJECTED
+               END-IF
+           END-PERFORM
+           CALL "rpt_forecast_end" RETURNING WS-RC
+
+           COMPUTE WS-FC-NET = WS-FC-MTD-INCOME - WS-FC-MTD-EXPENSE
+                   + WS-FC-PROJECTED
+
+           COMPUTE WS-DISP-FC-MTD-INC = WS-FC-MTD-INCOME / 100
+           COMPUTE WS-DISP-FC-MTD-EXP = WS-FC-MTD-EXPENSE / 100
+           COMPUTE WS-DISP-FC-PROJECTED = WS-FC-PROJECTED / 100
+           COMPUTE WS-DISP-FC-NET = WS-FC-NET / 100
+
+           DISPLAY " "
+           DISPLAY "Cash-flow forecast for the next "
+                   WS-ARG-DAYS " day(s)"
+           DISPLAY " "
+           DISPLAY "Month-to-date income:   " WS-DISP-FC-MTD-INC
+           DISPLAY "Month-to-date expense:  " WS-DISP-FC-MTD-EXP
+           DISPLAY "Projected net (rules):  " WS-DISP-FC-PROJECTED
+           DISPLAY "Forecast net position:  " WS-DISP-FC-NET.
+
+      *> ============================================================
+      *> REPORT: trial-balance - 按科目大类汇总借方/贷方合计
+      *> ============================================================
+       REPORT-TRIAL-BALANCE.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-TB-TOTAL-DEBIT
+           MOVE 0 TO WS-TB-TOTAL-CREDIT
+
+           DISPLAY "ACCOUNT                CLASS       DEBIT"
+                   "        CREDIT"
+           CALL "rpt_trial_balance_begin" RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "rpt_trial_balance_next"
+                    USING BY REFERENCE WS-TB-NAME
+                          BY REFERENCE WS-TB-CLASS
+                          BY REFERENCE WS-TB-DEBIT
+                          BY REFERENCE WS-TB-CREDIT
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-TB-DEBIT-DISP = WS-TB-DEBIT / 100
+                   COMPUTE WS-TB-CREDIT-DISP = WS-TB-CREDIT / 100
+                   ADD WS-TB-DEBIT TO WS-TB-TOTAL-DEBIT
+                   ADD WS-TB-CREDIT TO WS-TB-TOTAL-CREDIT
+                   DISPLAY FUNCTION TRIM(WS-TB-NAME) "  "
+                           FUNCTION TRIM(WS-TB-CLASS) "  "
+                           WS-TB-DEBIT-DISP "  " WS-TB-CREDIT-DISP
+               END-IF
+           END-PERFORM
+           CALL "rpt_trial_balance_end" RETURNING WS-RC
+
+           COMPUTE WS-TB-TOTAL-DEBIT-DISP = WS-TB-TOTAL-DEBIT / 100
+           COMPUTE WS-TB-TOTAL-CREDIT-DISP = WS-TB-TOTAL-CREDIT / 100
+           DISPLAY " "
+           DISPLAY "TOTAL                              "
+                   WS-TB-TOTAL-DEBIT-DISP "  "
+                   WS-TB-TOTAL-CREDIT-DISP
+           IF WS-TB-TOTAL-DEBIT NOT = WS-TB-TOTAL-CREDIT
+               DISPLAY "Warning: trial balance does not "
+                       "balance - check double-entry postings"
+           END-IF.
+
+      *> ============================================================
+      *> REPORT: budget - 实际 vs. 预算 vs. 剩余额度，按类别
+      *> ============================================================
+       REPORT-BUDGET.
+           IF WS-ARG-MONTH = SPACES
+               DISPLAY "Error: --month is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Budget vs Actual: " FUNCTION TRIM(WS-ARG-MONTH)
+           DISPLAY " "
+           DISPLAY "CATEGORY            ACTUAL      BUDGET"
+                   "      REMAINING"
+
+           CALL "budget_report_begin" USING BY REFERENCE WS-ARG-MONTH
+                                       RETURNING WS-RC
+           MOVE 0 TO WS-RC
+           PERFORM UNTIL WS-RC NOT = 0
+               CALL "budget_report_next"
+                    USING BY REFERENCE WS-RPT-CAT
+                          BY REFERENCE WS-RPT-TOTAL
+                          BY REFERENCE WS-RPT-BUDGET
+                    RETURNING WS-RC
+               IF WS-RC = 0
+                   COMPUTE WS-RPT-REMAINING =
+                           WS-RPT-BUDGET - WS-RPT-TOTAL
+                   COMPUTE WS-DISP-INCOME = WS-RPT-TOTAL / 100
+                   COMPUTE WS-DISP-BUDGET = WS-RPT-BUDGET / 100
+                   COMPUTE WS-DISP-REMAINING = WS-RPT-REMAINING / 100
+                   DISPLAY FUNCTION TRIM(WS-RPT-CAT) "  "
+                           WS-DISP-INCOME "  " WS-DISP-BUDGET "  "
+                           WS-DISP-REMAINING
+               END-IF
+           END-PERFORM
+           CALL "budget_report_end" RETURNING WS-RC.
+
+      *> ============================================================
+      *> CMD: budget - 预算主档维护 (set)
+      *> ============================================================
+       CMD-BUDGET.
+           IF WS-SUBCOMMAND NOT = "set"
+               DISPLAY "Error: budget requires subcommand 'set'"
+               DISPLAY "Usage: ledger budget set --category "
+                       "<cat> --month YYYY-MM --amount N"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-CATEGORY = SPACES OR WS-ARG-MONTH = SPACES
+              OR WS-ARG-AMOUNT = SPACES
+               DISPLAY "Error: --category, --month and --amount "
+                       "are required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-AMOUNT-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
+           COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "budget_set" USING BY REFERENCE WS-ARG-CATEGORY
+                                    BY REFERENCE WS-ARG-MONTH
+                                    BY VALUE WS-AMOUNT-CENTS
+                             RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to set budget"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Budget set for '" FUNCTION TRIM(WS-ARG-CATEGORY)
+                   "' in " FUNCTION TRIM(WS-ARG-MONTH).
+
+      *> ============================================================
+      *> CMD: import - 导入银行对账单 CSV，标记可能重复的候选项
+      *> ============================================================
+       CMD-IMPORT.
+           IF WS-SUBCOMMAND NOT = "bank"
+               DISPLAY "Error: import requires subcommand 'bank'"
+               DISPLAY "Usage: ledger import bank --file "
+                       "<statement.csv> --account <name>"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ARG-FILE = SPACES OR WS-ARG-ACCOUNT = SPACES
+               DISPLAY "Error: --file and --account are required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   每行读入候选交易, 按 日期+金额 与既有记录做近似匹配
+      *>   import_bank_csv 在外部实现中完成匹配标记与落库
+           CALL "import_bank_csv" USING BY REFERENCE WS-ARG-FILE
+                                         BY REFERENCE WS-ARG-ACCOUNT
+                                         BY REFERENCE WS-IMPORT-TOTAL
+                                         BY REFERENCE WS-IMPORT-MATCHED
+                                  RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to import bank statement"
+               MOVE 4 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-IMPORT-TOTAL TO WS-IMPORT-TOTAL-DISP
+           MOVE WS-IMPORT-MATCHED TO WS-IMPORT-MATCHED-DISP
+           DISPLAY "Imported " FUNCTION TRIM(WS-IMPORT-TOTAL-DISP)
+                   " row(s), " FUNCTION TRIM(WS-IMPORT-MATCHED-DISP)
+                   " flagged as likely duplicate(s) of existing "
+                   "entries".
+
+      *> ============================================================
+      *> CMD: reconcile - 对比账户余额与银行对账单余额
+      *> ============================================================
+       CMD-RECONCILE.
+           IF WS-ARG-ACCOUNT = SPACES OR WS-ARG-AS-OF = SPACES
+              OR WS-ARG-BALANCE = SPACES
+               DISPLAY "Error: --account, --as-of and --balance "
+                       "are required"
+               DISPLAY "Usage: ledger reconcile --account <name> "
+                       "--as-of YYYY-MM-DD --balance N.NN"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-STATED-BALANCE =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-BALANCE)) * 100
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "account_balance_as_of"
+                USING BY REFERENCE WS-ARG-ACCOUNT
+                      BY REFERENCE WS-ARG-AS-OF
+                      BY REFERENCE WS-LEDGER-BALANCE
+                RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Unknown account '"
+                       FUNCTION TRIM(WS-ARG-ACCOUNT) "'"
+               MOVE 3 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-RECON-DELTA =
+                   WS-STATED-BALANCE - WS-LEDGER-BALANCE
+           COMPUTE WS-DISP-STATED = WS-STATED-BALANCE / 100
+           COMPUTE WS-DISP-LEDGER = WS-LEDGER-BALANCE / 100
+           COMPUTE WS-DISP-DELTA = WS-RECON-DELTA / 100
+
+           DISPLAY " "
+           DISPLAY "Reconcile '" FUNCTION TRIM(WS-ARG-ACCOUNT)
+                   "' as of " FUNCTION TRIM(WS-ARG-AS-OF)
+           DISPLAY "Ledger balance: " WS-DISP-LEDGER
+           DISPLAY "Bank balance:   " WS-DISP-STATED
+           DISPLAY "Delta:          " WS-DISP-DELTA
+           IF WS-RECON-DELTA NOT = 0
+               DISPLAY "Warning: balances do not match - check for "
+                       "a missed or duplicated entry"
+               MOVE 1 TO WS-RETURN-CODE
+           ELSE
+               DISPLAY "Reconciled - balances match"
+           END-IF.
+
+      *> ============================================================
+      *> CMD: shell - 交互式 REPL, 一次打开数据库连续录入多笔交易
+      *> ============================================================
+       CMD-SHELL.
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Ledger interactive shell - type 'exit' to quit"
+
+           MOVE 0 TO WS-SHELL-DONE
+           PERFORM SHELL-ADD-ONE UNTIL WS-SHELL-DONE = 1
+
+           DISPLAY "Goodbye".
+
+      *> ============================================================
+      *> 交互式录入一笔交易 (沿用上一笔日期作为默认值)
+      *> ============================================================
+       SHELL-ADD-ONE.
+           DISPLAY "type (income/expense, or 'exit'): "
+                   WITH NO ADVANCING
+           ACCEPT WS-SHELL-INPUT FROM CONSOLE
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SHELL-INPUT))
+                TO WS-ARG-TYPE
+
+           IF FUNCTION TRIM(WS-SHELL-INPUT) = "exit"
+              OR FUNCTION TRIM(WS-SHELL-INPUT) = "EXIT"
+               MOVE 1 TO WS-SHELL-DONE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "TYPE" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-ARG-TYPE WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "category: " WITH NO ADVANCING
+           ACCEPT WS-SHELL-INPUT FROM CONSOLE
+           MOVE FUNCTION TRIM(WS-SHELL-INPUT) TO WS-ARG-CATEGORY
+
+           DISPLAY "amount: " WITH NO ADVANCING
+           ACCEPT WS-SHELL-INPUT FROM CONSOLE
+           MOVE FUNCTION TRIM(WS-SHELL-INPUT) TO WS-ARG-AMOUNT
+
+           MOVE "AMOUNT" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-ARG-AMOUNT WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SHELL-LAST-DATE = SPACES
+               DISPLAY "date (YYYY-MM-DD): " WITH NO ADVANCING
+           ELSE
+               DISPLAY "date (YYYY-MM-DD) ["
+                       FUNCTION TRIM(WS-SHELL-LAST-DATE) "]: "
+                       WITH NO ADVANCING
+           END-IF
+           ACCEPT WS-SHELL-INPUT FROM CONSOLE
+           IF FUNCTION TRIM(WS-SHELL-INPUT) = SPACES
+              AND WS-SHELL-LAST-DATE NOT = SPACES
+               MOVE WS-SHELL-LAST-DATE TO WS-ARG-DATE
+           ELSE
+               MOVE FUNCTION TRIM(WS-SHELL-INPUT) TO WS-ARG-DATE
+           END-IF
+
+           MOVE "DATE" TO WS-VALID-TYPE
+           CALL "VALIDATE" USING WS-ARG-DATE WS-VALID-TYPE
+                                  WS-VALID-RESULT WS-VALID-ERROR-MSG
+           IF WS-VALID-RESULT NOT = 1
+               DISPLAY FUNCTION TRIM(WS-VALID-ERROR-MSG)
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "note (optional): " WITH NO ADVANCING
+           ACCEPT WS-SHELL-INPUT FROM CONSOLE
+           MOVE FUNCTION TRIM(WS-SHELL-INPUT) TO WS-ARG-NOTE
+
+      *>   双式记账模式下, 每笔交易都必须同时给出借方/贷方账户
+           IF WS-CONFIG-DOUBLE-ENTRY = 1
+               DISPLAY "debit account: " WITH NO ADVANCING
+               ACCEPT WS-SHELL-INPUT FROM CONSOLE
+               MOVE FUNCTION TRIM(WS-SHELL-INPUT)
+                    TO WS-ARG-DEBIT-ACCOUNT
+
+               DISPLAY "credit account: " WITH NO ADVANCING
+               ACCEPT WS-SHELL-INPUT FROM CONSOLE
+               MOVE FUNCTION TRIM(WS-SHELL-INPUT)
+                    TO WS-ARG-CREDIT-ACCOUNT
+
+               IF WS-ARG-DEBIT-ACCOUNT = SPACES
+                       OR WS-ARG-CREDIT-ACCOUNT = SPACES
+                   DISPLAY "Error: debit account and credit account "
+                           "are required in double-entry mode"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           CALL "category_validate" USING BY REFERENCE WS-ARG-CATEGORY
+                                           BY REFERENCE WS-ARG-TYPE
+                                     RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: unknown category '"
+                       FUNCTION TRIM(WS-ARG-CATEGORY) "' - run "
+                       "'ledger category add' first"
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-AMOUNT-NUM =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ARG-AMOUNT))
+           COMPUTE WS-AMOUNT-CENTS = WS-AMOUNT-NUM * 100
+
+           CALL "tx_add" USING BY REFERENCE WS-ARG-DATE
+                               BY REFERENCE WS-ARG-TYPE
+                               BY REFERENCE WS-ARG-CATEGORY
+                               BY VALUE WS-AMOUNT-CENTS
+                               BY REFERENCE WS-ARG-NOTE
+                               BY REFERENCE WS-ARG-TAGS
+                               BY REFERENCE WS-ARG-ACCOUNT
+                               BY REFERENCE WS-ARG-CURRENCY
+                               BY REFERENCE WS-ARG-SPLIT
+                               BY REFERENCE WS-ARG-PAYEE
+                               BY VALUE WS-THRESHOLD-CENTS
+                               BY REFERENCE WS-ARG-ATTACH
+                               BY REFERENCE WS-ARG-DEBIT-ACCOUNT
+                               BY REFERENCE WS-ARG-CREDIT-ACCOUNT
+                         RETURNING WS-RC
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Failed to add transaction"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-ARG-DATE TO WS-SHELL-LAST-DATE
+           DISPLAY "Added.".
+
+
+      *> ============================================================
+      *> CMD: export - 导出 CSV
+      *> ============================================================
+       CMD-EXPORT.
+           EVALUATE WS-SUBCOMMAND
+               WHEN "tx"
+                   PERFORM EXPORT-TX
+               WHEN "report"
+                   PERFORM EXPORT-REPORT
+               WHEN OTHER
+                   DISPLAY "Error: export requires subcommand"
+                   DISPLAY "Usage: ledger export tx [filters]"
+                   DISPLAY "       ledger export report --month YYYY-MM"
+                   MOVE 1 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+      *> ============================================================
+      *> 导出交易明细 CSV
+      *> ============================================================
+       EXPORT-TX.
+      *>   确定输出文件名 (扩展名随 --format 变化)
+           IF WS-OUT-PATH NOT = SPACES
+               MOVE WS-OUT-PATH TO WS-CSV-FILE
+           ELSE
+      *>       默认文件名只按日期命名 (不含时/分/秒), 这样断点续传时
+      *>       重新运行同一条命令能推算出同一个文件名/checkpoint 路径
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DT
+               IF WS-ARG-FORMAT = "json"
+                   STRING "./export/transactions_"
+                          WS-DT-YEAR WS-DT-MONTH WS-DT-DAY
+                          ".json"
+                          DELIMITED SIZE INTO WS-CSV-FILE
+               ELSE
+                   STRING "./export/transactions_"
+                          WS-DT-YEAR WS-DT-MONTH WS-DT-DAY
+                          ".csv"
+                          DELIMITED SIZE INTO WS-CSV-FILE
+               END-IF
+           END-IF
+           STRING FUNCTION TRIM(WS-CSV-FILE) ".ckpt"
+                  DELIMITED SIZE INTO WS-CKPT-PATH
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   --all: 绕开 LIMIT/OFFSET 分页与 checkpoint, 单次流式导出全部行
+           IF WS-ARG-ALL = 1
+               IF WS-ARG-FORMAT = "json"
+                   CALL "export_tx_json"
+                        USING BY REFERENCE WS-CSV-FILE
+                              BY REFERENCE WS-ARG-FROM
+                              BY REFERENCE WS-ARG-TO
+                              BY REFERENCE WS-ARG-MONTH
+                              BY REFERENCE WS-ARG-CATEGORY
+                              BY REFERENCE WS-ARG-TYPE
+                              BY REFERENCE WS-ARG-KEYWORD
+                              BY VALUE -1
+                              BY VALUE 0
+                              BY VALUE 0
+                              BY REFERENCE WS-EXPORT-ROWS-WRITTEN
+                        RETURNING WS-RC
+               ELSE
+                   CALL "export_tx_csv"
+                        USING BY REFERENCE WS-CSV-FILE
+                              BY REFERENCE WS-ARG-FROM
+                              BY REFERENCE WS-ARG-TO
+                              BY REFERENCE WS-ARG-MONTH
+                              BY REFERENCE WS-ARG-CATEGORY
+                              BY REFERENCE WS-ARG-TYPE
+                              BY REFERENCE WS-ARG-KEYWORD
+                              BY VALUE -1
+                              BY VALUE 0
+                              BY VALUE 0
+                              BY REFERENCE WS-EXPORT-ROWS-WRITTEN
+                        RETURNING WS-RC
+               END-IF
+               IF WS-RC NOT = 0
+                   DISPLAY "Error: Export failed"
+                   MOVE 4 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+               DISPLAY "Exported to: " FUNCTION TRIM(WS-CSV-FILE)
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   若存在上次未完成的 checkpoint, 从断点续传, 否则从头开始
+           PERFORM READ-EXPORT-CHECKPOINT
+
+      *>   按 WS-ARG-LIMIT 大小分块调用 C 函数导出 (CSV 或 JSON),
+      *>   每块成功后记录偏移量, 失败时保留 checkpoint 以便重试
+           MOVE 0 TO WS-EXPORT-DONE
+           PERFORM UNTIL WS-EXPORT-DONE = 1
+               IF WS-ARG-FORMAT = "json"
+                   CALL "export_tx_json"
+                        USING BY REFERENCE WS-CSV-FILE
+                              BY REFERENCE WS-ARG-FROM
+                              BY REFERENCE WS-ARG-TO
+                              BY REFERENCE WS-ARG-MONTH
+                              BY REFERENCE WS-ARG-CATEGORY
+                              BY REFERENCE WS-ARG-TYPE
+                              BY REFERENCE WS-ARG-KEYWORD
+                              BY VALUE WS-ARG-LIMIT
+                              BY VALUE WS-EXPORT-OFFSET
+                              BY VALUE WS-EXPORT-APPEND
+                              BY REFERENCE WS-EXPORT-ROWS-WRITTEN
+                        RETURNING WS-RC
+               ELSE
+                   CALL "export_tx_csv"
+                        USING BY REFERENCE WS-CSV-FILE
+                              BY REFERENCE WS-ARG-FROM
+                              BY REFERENCE WS-ARG-TO
+                              BY REFERENCE WS-ARG-MONTH
+                              BY REFERENCE WS-ARG-CATEGORY
+                              BY REFERENCE WS-ARG-TYPE
+                              BY REFERENCE WS-ARG-KEYWORD
+                              BY VALUE WS-ARG-LIMIT
+                              BY VALUE WS-EXPORT-OFFSET
+                              BY VALUE WS-EXPORT-APPEND
+                              BY REFERENCE WS-EXPORT-ROWS-WRITTEN
+                        RETURNING WS-RC
+               END-IF
+
+               IF WS-RC NOT = 0
+                   DISPLAY "Error: Export failed at offset "
+                           WS-EXPORT-OFFSET
+                   DISPLAY "Re-run the same command to resume "
+                           "from the last completed chunk"
+                   MOVE 4 TO WS-RETURN-CODE
+                   EXIT PARAGRAPH
+               END-IF
+
+               ADD WS-EXPORT-ROWS-WRITTEN TO WS-EXPORT-OFFSET
+               MOVE 1 TO WS-EXPORT-APPEND
+               PERFORM WRITE-EXPORT-CHECKPOINT
+
+               IF WS-EXPORT-ROWS-WRITTEN < WS-ARG-LIMIT
+                   MOVE 1 TO WS-EXPORT-DONE
+               END-IF
+           END-PERFORM
+
+      *>   导出完整完成, 清空 checkpoint 以便下次是全新的导出
+           MOVE 0 TO WS-EXPORT-OFFSET
+           PERFORM WRITE-EXPORT-CHECKPOINT
+
+           DISPLAY "Exported to: " FUNCTION TRIM(WS-CSV-FILE).
+
+      *> ============================================================
+      *> 读取导出 checkpoint 文件, 若存在则从上次偏移量续传
+      *> ============================================================
+      *>   若存在 checkpoint, 其记录的偏移量优先于 --offset (用于续传);
+      *>   否则以 --offset 作为本次导出的起始偏移量
+       READ-EXPORT-CHECKPOINT.
+           MOVE WS-ARG-OFFSET TO WS-EXPORT-OFFSET
+           MOVE 0 TO WS-EXPORT-APPEND
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   COMPUTE WS-EXPORT-OFFSET =
+                           FUNCTION NUMVAL(WS-CKPT-LINE)
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-EXPORT-OFFSET > 0
+               MOVE 1 TO WS-EXPORT-APPEND
+           END-IF.
+
+      *> ============================================================
+      *> 写回导出 checkpoint 文件, 记录最近一次成功完成的偏移量
+      *> ============================================================
+       WRITE-EXPORT-CHECKPOINT.
+           MOVE SPACES TO WS-CKPT-LINE
+           MOVE WS-EXPORT-OFFSET TO WS-CKPT-OFFSET-DISP
+           MOVE WS-CKPT-OFFSET-DISP TO WS-CKPT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "Error: Cannot write checkpoint file '"
+                       FUNCTION TRIM(WS-CKPT-PATH) "'"
+               EXIT PARAGRAPH
+           END-IF
+           WRITE WS-CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      *> ============================================================
+      *> 导出月度报表 CSV
+      *> ============================================================
+       EXPORT-REPORT.
+           IF WS-ARG-MONTH = SPACES
+               DISPLAY "Error: --month is required"
+               MOVE 1 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   确定输出文件名 (扩展名随 --format 变化)
+           IF WS-OUT-PATH NOT = SPACES
+               MOVE WS-OUT-PATH TO WS-CSV-FILE
+           ELSE
+               IF WS-ARG-FORMAT = "json"
+                   STRING "./export/report_"
+                          FUNCTION TRIM(WS-ARG-MONTH)
+                          ".json"
+                          DELIMITED SIZE INTO WS-CSV-FILE
+               ELSE
+                   IF WS-ARG-FORMAT = "print"
+                       STRING "./export/report_"
+                              FUNCTION TRIM(WS-ARG-MONTH)
+                              ".txt"
+                              DELIMITED SIZE INTO WS-CSV-FILE
+                   ELSE
+                       STRING "./export/report_"
+                              FUNCTION TRIM(WS-ARG-MONTH)
+                              ".csv"
+                              DELIMITED SIZE INTO WS-CSV-FILE
+                   END-IF
+               END-IF
+           END-IF
+
+           CALL "db_open" USING BY REFERENCE WS-DB-PATH
+                          RETURNING WS-RC
+           IF WS-RC = 6
+               DISPLAY "Error: database is locked by another "
+                       "process"
+               MOVE 6 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-RC NOT = 0
+               DISPLAY "Error: Cannot open database"
+               MOVE 2 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+      *>   调用 C 函数导出 (CSV 或 JSON)
+           IF WS-ARG-FORMAT = "json"
+               CALL "export_report_json"
+                    USING BY REFERENCE WS-CSV-FILE
+                          BY REFERENCE WS-ARG-MONTH
+                    RETURNING WS-RC
+           ELSE
+               IF WS-ARG-FORMAT = "print"
+                   CALL "export_report_print"
+                        USING BY REFERENCE WS-CSV-FILE
+                              BY REFERENCE WS-ARG-MONTH
+                        RETURNING WS-RC
+               ELSE
+                   CALL "export_report_csv"
+                        USING BY REFERENCE WS-CSV-FILE
+                              BY REFERENCE WS-ARG-MONTH
+                        RETURNING WS-RC
+               END-IF
+           END-IF
 
            IF WS-RC NOT = 0
                DISPLAY "Error: Export failed"
@@ -728,6 +3561,28 @@
            DISPLAY "  report month            Monthly report"
            DISPLAY "  export tx               Export transactions CSV"
            DISPLAY "  export report           Export report CSV"
+           DISPLAY "  category                Manage category master "
+                   "list"
+           DISPLAY "  account                 Manage ledger accounts"
+           DISPLAY "  transfer                Transfer between accounts"
+           DISPLAY "  recur                   Manage recurring rules"
+           DISPLAY "  budget                  Manage category budgets"
+           DISPLAY "  import                  Import a bank CSV "
+                   "statement"
+           DISPLAY "  reconcile               Reconcile an account "
+                   "vs a stated balance"
+           DISPLAY "  shell                   Interactive REPL mode"
+           DISPLAY "  history                 Show audit history for "
+                   "a transaction"
+           DISPLAY "  restore                 Restore a soft-deleted "
+                   "transaction"
+           DISPLAY "  close                   Close out a year-end "
+                   "period"
+           DISPLAY "  archive                 Archive old transactions"
+           DISPLAY "  approve                 Approve a pending "
+                   "transaction"
+           DISPLAY "  verify                  Self-check category "
+                   "totals vs grand totals"
            DISPLAY "  help                    Show help"
            DISPLAY " "
            DISPLAY "add options:"
@@ -736,6 +3591,13 @@
            DISPLAY "  --category food         Category (required)"
            DISPLAY "  --date 2026-01-07       Date (required)"
            DISPLAY "  --note 'note'           Note (optional)"
+           DISPLAY "  --attach path           Receipt/invoice file "
+                   "reference (optional)"
+           DISPLAY "  --batch file.csv        Bulk add from "
+                   "type,amount,category,date,note rows"
+           DISPLAY "  --debit-account/        Required instead of "
+                   "--account when .ledgerrc"
+           DISPLAY "  --credit-account        sets double_entry=1"
            DISPLAY " "
            DISPLAY "list options:"
            DISPLAY "  --from YYYY-MM-DD       Start date"
@@ -744,8 +3606,17 @@
            DISPLAY "  --category xxx          Category"
            DISPLAY "  --type income|expense   Type"
            DISPLAY "  --q keyword             Keyword search"
-           DISPLAY "  --limit N               Limit (default 50)"
-           DISPLAY "  --offset M              Offset (default 0)"
+           DISPLAY "  --limit N               Limit (default 50); "
+                   "for export tx this is the checkpointed chunk size"
+           DISPLAY "  --offset M              Offset (default 0); "
+                   "for export tx this is only the starting offset -"
+           DISPLAY "                          a resumed checkpoint's "
+                   "offset always takes priority over it"
+           DISPLAY "  --sort field[-desc]     date|amount|category"
+           DISPLAY "  --format json           Print rows as a JSON "
+                   "array instead of a table"
+           DISPLAY "  --all                   Bypass limit/offset "
+                   "paging, stream every matching row"
            DISPLAY " "
            DISPLAY "update options:"
            DISPLAY "  --id N                  Transaction ID (required)"
@@ -757,9 +3628,17 @@
            DISPLAY " "
            DISPLAY "report options:"
            DISPLAY "  --month YYYY-MM         Month (required)"
+           DISPLAY "  --mail addr@example.com Email the month report "
+                   "as an attachment (report month only)"
+           DISPLAY "  --compare YYYY-MM       Show a second month "
+                   "side by side with a delta column (report month)"
+           DISPLAY "  (trial-balance)         Debit/credit totals "
+                   "per chart-of-accounts entry"
            DISPLAY " "
            DISPLAY "Common options:"
            DISPLAY "  --db path               Database path"
+           DISPLAY "  --profile name          Named database profile "
+                   "(see .ledgerrc profile.<name>=<path>)"
            DISPLAY "  --out path              Output file path"
            DISPLAY " "
            DISPLAY "Return codes:"
@@ -767,4 +3646,6 @@
            DISPLAY "  1 - Parameter error"
            DISPLAY "  2 - Database error"
            DISPLAY "  3 - Not found"
-           DISPLAY "  4 - I/O error".
+           DISPLAY "  4 - I/O error"
+           DISPLAY "  5 - Period closed"
+           DISPLAY "  6 - Database locked".
